@@ -0,0 +1,48 @@
+      * CoreA Shared Return Codes (COBOL)
+      * Named constants for the exit codes programs in this shop hand
+      * back to the shell, plus a lookup table so a raw code sitting in
+      * a batch log can be translated back into English by CORE-RC-LOOKUP
+       01 RETURN-CODES.
+           05 RC-SUCCESS         PIC 9(4) VALUE 0.
+           05 RC-GENERIC-FAIL    PIC 9(4) VALUE 1.
+           05 RC-CONFIG-FAIL     PIC 9(4) VALUE 2.
+           05 RC-PIPE-FAIL       PIC 9(4) VALUE 3.
+           05 RC-FORK-FAIL       PIC 9(4) VALUE 4.
+           05 RC-SEM-FAIL        PIC 9(4) VALUE 5.
+           05 RC-MUTEX-FAIL      PIC 9(4) VALUE 6.
+           05 RC-SHM-FAIL        PIC 9(4) VALUE 7.
+           05 RC-MSGQUEUE-FAIL   PIC 9(4) VALUE 8.
+           05 RC-SIGNAL-FAIL     PIC 9(4) VALUE 9.
+           05 RC-CLOCK-FAIL      PIC 9(4) VALUE 10.
+
+      * Descriptive text per code, looked up the same way
+      * SYSCALL-ERROR-TABLE looks up a syscall RESULT in syscall.cpy
+       01 RETCODE-VALUES.
+           05 FILLER PIC X(44) VALUE
+               "0000Success                                ".
+           05 FILLER PIC X(44) VALUE
+               "0001Generic failure                        ".
+           05 FILLER PIC X(44) VALUE
+               "0002Feature not enabled in kernel.conf     ".
+           05 FILLER PIC X(44) VALUE
+               "0003Pipe operation failed                  ".
+           05 FILLER PIC X(44) VALUE
+               "0004Fork/process creation failed           ".
+           05 FILLER PIC X(44) VALUE
+               "0005Semaphore operation failed              ".
+           05 FILLER PIC X(44) VALUE
+               "0006Mutex operation failed                 ".
+           05 FILLER PIC X(44) VALUE
+               "0007Shared memory operation failed         ".
+           05 FILLER PIC X(44) VALUE
+               "0008Message queue operation failed         ".
+           05 FILLER PIC X(44) VALUE
+               "0009Signal delivery failed                 ".
+           05 FILLER PIC X(44) VALUE
+               "0010Clock operation failed                 ".
+           05 FILLER PIC X(44) VALUE
+               "9999Unrecognized return code               ".
+       01 RETCODE-TABLE REDEFINES RETCODE-VALUES.
+           05 RETCODE-ENTRY OCCURS 12 TIMES.
+               10 RC-LOOKUP-CODE  PIC X(4).
+               10 RC-LOOKUP-TEXT  PIC X(40).

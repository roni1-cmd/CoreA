@@ -1,5 +1,5 @@
-* CoreA System Call Interface (COBOL)
-       * Defines system call numbers and structures
+      * CoreA System Call Interface (COBOL)
+      * Defines system call numbers and structures
        01 SYSCALL-NUMBERS.
            05 SYS-WRITE        PIC 9(4) VALUE 1.
            05 SYS-EXIT         PIC 9(4) VALUE 2.
@@ -8,19 +8,73 @@
            05 SYS-SEMAPHORE    PIC 9(4) VALUE 5.
            05 SYS-MUTEX        PIC 9(4) VALUE 6.
            05 SYS-SHM          PIC 9(4) VALUE 7.
+           05 SYS-SHM-FREE     PIC 9(4) VALUE 8.
+           05 SYS-MSGQUEUE     PIC 9(4) VALUE 9.
+           05 SYS-SIGNAL       PIC 9(4) VALUE 10.
+           05 SYS-CLOCK        PIC 9(4) VALUE 11.
 
-       01 PIPE-FD.
+       01 PIPE-FD TYPEDEF.
            05 READ-FD          PIC 9(9).
            05 WRITE-FD         PIC 9(9).
 
-       01 SEMAPHORE-DATA.
+       01 SEMAPHORE-DATA TYPEDEF.
            05 SEM-ID           PIC 9(9).
            05 SEM-VALUE        PIC 9(9).
 
-       01 MUTEX-DATA.
+       01 MUTEX-DATA TYPEDEF.
            05 MUTEX-ID         PIC 9(9).
-           05 MUTEX-LOCK       PIC 9 VALUE 0.  * 1 for lock, 0 for unlock
+      * MUTEX-LOCK: 1 for lock, 0 for unlock
+           05 MUTEX-LOCK       PIC 9 VALUE 0.
 
-       01 SHM-DATA.
+       01 SHM-DATA TYPEDEF.
            05 SHM-ADDR         USAGE IS POINTER.
            05 SHM-SIZE         PIC 9(9).
+      * Ownership tracking so a segment still around later can be
+      * traced back to who allocated it and when
+           05 SHM-OWNER-PID    PIC 9(9).
+           05 SHM-ALLOC-DATE   PIC 9(8).
+           05 SHM-ALLOC-TIME   PIC 9(8).
+
+       01 MSG-QUEUE-DATA TYPEDEF.
+           05 MQ-ID             PIC 9(9).
+           05 MQ-TYPE           PIC 9(4).
+           05 MQ-PAYLOAD-LEN    PIC 9(9).
+           05 MQ-PAYLOAD        PIC X(100).
+
+       01 SIGNAL-DATA TYPEDEF.
+           05 SIG-PID           PIC 9(9).
+      * SIG-NUMBER: 15 (terminate) is the only signal in use today
+           05 SIG-NUMBER        PIC 9(4).
+
+       01 CLOCK-DATA TYPEDEF.
+           05 CLOCK-SECONDS     PIC 9(8).
+           05 CLOCK-MICROS      PIC 9(6).
+
+      * Descriptive text for a syscall RESULT/RETURN-CODE, so a failed
+      * call can report why instead of a fixed, generic string. Looked
+      * up by matching ERR-CODE against the failing RESULT value.
+       01 SYSCALL-ERROR-VALUES.
+           05 FILLER PIC X(44) VALUE
+               "0000Success                                 ".
+           05 FILLER PIC X(44) VALUE
+               "0001Operation not permitted                 ".
+           05 FILLER PIC X(44) VALUE
+               "0002Resource temporarily unavailable        ".
+           05 FILLER PIC X(44) VALUE
+               "0003Resource busy or already in use         ".
+           05 FILLER PIC X(44) VALUE
+               "0004No child processes                      ".
+           05 FILLER PIC X(44) VALUE
+               "0005Broken pipe                             ".
+           05 FILLER PIC X(44) VALUE
+               "0006Out of memory                           ".
+           05 FILLER PIC X(44) VALUE
+               "0007No space left on device                 ".
+           05 FILLER PIC X(44) VALUE
+               "0008Invalid argument                        ".
+           05 FILLER PIC X(44) VALUE
+               "9999Unknown error                           ".
+       01 SYSCALL-ERROR-TABLE REDEFINES SYSCALL-ERROR-VALUES.
+           05 SYSCALL-ERROR-ENTRY OCCURS 10 TIMES.
+               10 ERR-CODE          PIC X(4).
+               10 ERR-TEXT          PIC X(40).

@@ -1,84 +1,441 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. TASKSCHED.
       * CoreA Task Scheduler (COBOL)
       * Spawns tasks, synchronizes with semaphore, reports via pipes
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASKS-CONF-FILE ASSIGN TO "config/.ts-params"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TASKS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "tasksched.checkpoint"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT STOP-FLAG-FILE ASSIGN TO "tasksched.stop"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STOP-FLAG-STATUS.
+           SELECT TASK-QUEUE-FILE ASSIGN TO "tasksched.queue"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUEUE-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TASKS-CONF-FILE.
+       01 TASKS-CONF-RECORD.
+           05 CONF-TASKS          PIC 9(4).
+           05 CONF-CYCLE-COUNT    PIC 9(4).
+           05 CONF-CYCLE-SECONDS  PIC 9(4).
+       FD  STOP-FLAG-FILE.
+       01 STOP-FLAG-RECORD PIC X(1).
+       FD  TASK-QUEUE-FILE.
+       01 TASK-QUEUE-RECORD.
+           05 TQ-ID          PIC 9(4).
+           05 TQ-PRIORITY    PIC 9(4).
+           05 TQ-STATUS      PIC X(1).
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-TASK-ID    PIC 9(4).
+           05 CKPT-PID        PIC 9(9).
+           05 CKPT-RESULT     PIC 9(9).
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(100).
        WORKING-STORAGE SECTION.
        COPY "syscall.cpy".
        01 BUFFER      PIC X(100).
        01 RECV-BUF    PIC X(100).
-       01 COUNT       PIC 9(9).
-       01 FD          PIC 9(9)  VALUE 1.
+       01 MSG-LEN     PIC 9(9).
+       01 OUT-FD      PIC 9(9)  VALUE 1.
        01 PIPEFD      TYPE PIPE-FD.
        01 SEM-DATA    TYPE SEMAPHORE-DATA.
        01 PID         PIC 9(9).
        01 RESULT      PIC 9(9).
        01 TASKS       PIC 9(4)  VALUE 3.
-       01 I           PIC 9(4).
-       01 SUM         PIC 9(9)  VALUE 0.
+       01 TASK-SUM    PIC 9(9)  VALUE 0.
+       01 TASKS-FILE-STATUS PIC XX.
+       01 CKPT-FILE-STATUS  PIC XX.
+       01 CKPT-EOF-SWITCH   PIC X     VALUE "N".
+       01 TASK-DONE-TABLE.
+           05 TASK-DONE-FLAG  PIC 9 OCCURS 9999 TIMES VALUE 0.
+       01 SEM-POST-CHAR     PIC X     VALUE "0".
+       01 SEM-POST-MARKER   PIC X(5).
+       01 TASKS-SPAWNED     PIC 9(4)  VALUE 0.
+       01 SEM-POSTS-SEEN    PIC 9(4)  VALUE 0.
+       01 CYCLE-COUNT       PIC 9(4)  VALUE 0.
+       01 CYCLE-SECONDS     PIC 9(4)  VALUE 60.
+       01 CYCLE-LIMIT       PIC 9(4)  VALUE 1.
+       01 CYCLE-NUM         PIC 9(4)  VALUE 0.
+       01 STOP-FLAG-STATUS  PIC XX.
+       01 SLEEP-CMD         PIC X(20).
+       01 TASK-QUEUE-TABLE.
+           05 QT-ENTRY OCCURS 9999 TIMES.
+               10 QT-ID          PIC 9(4).
+               10 QT-PRIORITY    PIC 9(4).
+               10 QT-STATUS      PIC X(1).
+       01 QUEUE-FILE-STATUS  PIC XX.
+       01 QUEUE-COUNT        PIC 9(4)  VALUE 0.
+       01 QIDX               PIC 9(4).
+       01 QIDX2              PIC 9(4).
+       01 CUR-TASK-ID         PIC 9(4).
+       01 QT-SWAP-ID          PIC 9(4).
+       01 QT-SWAP-PRIORITY    PIC 9(4).
+       01 QT-SWAP-STATUS      PIC X(1).
+       01 ERR-LOOKUP-NUM      PIC 9(4).
+       01 ERR-LOOKUP-CODE     PIC X(4).
+       01 ERR-IDX             PIC 9(2).
+       01 SIG-DATA            TYPE SIGNAL-DATA.
+       01 AUDIT-LINE          PIC X(100).
+       01 AUDIT-DATE          PIC 9(8).
+       01 AUDIT-TIME          PIC 9(8).
+       01 CMD-LINE            PIC X(200).
        PROCEDURE DIVISION.
       * Check kernel configuration
-           CALL "system" USING "perl -e 'exit 1 unless do \"config/kernel.conf\"->{PROCESS} && do \"config/kernel.conf\"->{SCHEDULER} && do \"config/kernel.conf\"->{IPC_SEMAPHORE} && do \"config/kernel.conf\"->{IPC_PIPE}'".
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf"";"
+                      DELIMITED BY SIZE
+                  " exit 1 unless $c->{PROCESS} && $c->{SCHEDULER}"
+                      DELIMITED BY SIZE
+                  " && $c->{IPC_SEMAPHORE} && $c->{IPC_PIPE}'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
            IF RETURN-CODE NOT = 0
                MOVE "Required features disabled" TO BUFFER
-               MOVE 24 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+               MOVE 24 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
                CALL "sys_exit_c" USING 1
            END-IF.
+      * Pull the configured fan-out count and cycle parameters into a
+      * control file, then read them back into working storage
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf""; open"
+                      DELIMITED BY SIZE
+                  "(F, "">"",""config/.ts-params"") or exit 2;"
+                      DELIMITED BY SIZE
+                  " printf F ""%04d%04d%04d"", $c->{TASKS} || 3,"
+                      DELIMITED BY SIZE
+                  " $c->{CYCLE_COUNT} || 0, $c->{CYCLE_SECONDS} || 60;"
+                      DELIMITED BY SIZE
+                  " close F;'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE 3 TO TASKS
+               MOVE 0 TO CYCLE-COUNT
+               MOVE 60 TO CYCLE-SECONDS
+           ELSE
+               OPEN INPUT TASKS-CONF-FILE
+               READ TASKS-CONF-FILE
+                   AT END
+                       MOVE 3 TO CONF-TASKS
+                       MOVE 0 TO CONF-CYCLE-COUNT
+                       MOVE 60 TO CONF-CYCLE-SECONDS
+               END-READ
+               CLOSE TASKS-CONF-FILE
+               MOVE CONF-TASKS TO TASKS
+               MOVE CONF-CYCLE-COUNT TO CYCLE-COUNT
+               MOVE CONF-CYCLE-SECONDS TO CYCLE-SECONDS
+           END-IF.
+           IF CYCLE-COUNT = 0
+               MOVE 1 TO CYCLE-LIMIT
+           ELSE
+               MOVE CYCLE-COUNT TO CYCLE-LIMIT
+           END-IF.
+           STRING "sleep " DELIMITED BY SIZE
+                  CYCLE-SECONDS DELIMITED BY SIZE
+                  INTO SLEEP-CMD.
+      * Load the priority queue if one exists on disk; otherwise build
+      * a default queue of TASKS entries, one per task, priority
+      * equal to task id, so a bare kernel.conf still behaves as before
+           OPEN INPUT TASK-QUEUE-FILE
+           IF QUEUE-FILE-STATUS = "00"
+               PERFORM UNTIL QUEUE-FILE-STATUS NOT = "00"
+                   READ TASK-QUEUE-FILE
+                       AT END
+                           MOVE "10" TO QUEUE-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO QUEUE-COUNT
+                           MOVE TQ-ID TO QT-ID(QUEUE-COUNT)
+                           MOVE TQ-PRIORITY TO QT-PRIORITY(QUEUE-COUNT)
+                           MOVE TQ-STATUS TO QT-STATUS(QUEUE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE TASK-QUEUE-FILE
+           ELSE
+               PERFORM VARYING QIDX FROM 1 BY 1 UNTIL QIDX > TASKS
+                   MOVE QIDX TO QT-ID(QIDX)
+                   MOVE QIDX TO QT-PRIORITY(QIDX)
+                   MOVE "P" TO QT-STATUS(QIDX)
+               END-PERFORM
+               MOVE TASKS TO QUEUE-COUNT
+           END-IF.
+      * Order the queue by priority (lower value runs first) with a
+      * simple in-place exchange sort - the queue is small so this is
+      * cheap and keeps the logic inline like the rest of the program
+           PERFORM VARYING QIDX FROM 1 BY 1 UNTIL QIDX > QUEUE-COUNT
+               PERFORM VARYING QIDX2 FROM QIDX BY 1
+                       UNTIL QIDX2 > QUEUE-COUNT
+                   IF QT-PRIORITY(QIDX2) < QT-PRIORITY(QIDX)
+                       MOVE QT-ID(QIDX)       TO QT-SWAP-ID
+                       MOVE QT-PRIORITY(QIDX) TO QT-SWAP-PRIORITY
+                       MOVE QT-STATUS(QIDX)   TO QT-SWAP-STATUS
+                       MOVE QT-ID(QIDX2)       TO QT-ID(QIDX)
+                       MOVE QT-PRIORITY(QIDX2) TO QT-PRIORITY(QIDX)
+                       MOVE QT-STATUS(QIDX2)   TO QT-STATUS(QIDX)
+                       MOVE QT-SWAP-ID         TO QT-ID(QIDX2)
+                       MOVE QT-SWAP-PRIORITY   TO QT-PRIORITY(QIDX2)
+                       MOVE QT-SWAP-STATUS     TO QT-STATUS(QIDX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      * Load any prior checkpoint so a restart skips finished tasks
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL CKPT-EOF-SWITCH = "Y"
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           MOVE "Y" TO CKPT-EOF-SWITCH
+                       NOT AT END
+                           MOVE 1 TO TASK-DONE-FLAG(CKPT-TASK-ID)
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
       * Create semaphore
            MOVE 0 TO SEM-VALUE OF SEM-DATA
            CALL "sys_semaphore_c" USING SEM-DATA GIVING RESULT
            IF RESULT NOT = 0
-               MOVE "Semaphore failed" TO BUFFER
-               MOVE 16 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+      * Look up a description for the failing RESULT code instead of
+      * printing a fixed, generic string
+               MOVE RESULT TO ERR-LOOKUP-NUM
+               MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+               MOVE ERR-TEXT(10) TO BUFFER
+               PERFORM VARYING ERR-IDX FROM 1 BY 1 UNTIL ERR-IDX > 10
+                   IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                       MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               MOVE 40 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+      * Leave a trace in the shared audit log before exiting, so an
+      * overnight failure shows up in one place instead of scrolled
+      * console output
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT AUDIT-TIME FROM TIME
+               MOVE SPACES TO AUDIT-LINE
+               STRING "PROG:TASKSCHED CALL:sys_semaphore_c RC:"
+                          DELIMITED BY SIZE
+                      RESULT DELIMITED BY SIZE
+                      " DATE:" DELIMITED BY SIZE
+                      AUDIT-DATE DELIMITED BY SIZE
+                      " TIME:" DELIMITED BY SIZE
+                      AUDIT-TIME DELIMITED BY SIZE
+                      INTO AUDIT-LINE
+               OPEN EXTEND AUDIT-LOG-FILE
+               WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+               CLOSE AUDIT-LOG-FILE
                CALL "sys_exit_c" USING 1
            END-IF
-      * Parent process
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TASKS
+      * Parent process - one iteration per scheduling cycle; a
+      * CYCLE-COUNT of zero means run a single cycle and stop, matching
+      * the original one-shot behavior
+           PERFORM VARYING CYCLE-NUM FROM 1 BY 1
+                   UNTIL CYCLE-NUM > CYCLE-LIMIT
+           PERFORM VARYING QIDX FROM 1 BY 1 UNTIL QIDX > QUEUE-COUNT
+               MOVE QT-ID(QIDX) TO CUR-TASK-ID
+               IF TASK-DONE-FLAG(CUR-TASK-ID) = 1
+                   OR QT-STATUS(QIDX) = "D"
+                   MOVE "Task already checkpointed, skipping" TO BUFFER
+                   MOVE 36 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+               ELSE
+               ADD 1 TO TASKS-SPAWNED
                CALL "sys_pipe_c" USING PIPEFD GIVING RESULT
                IF RESULT NOT = 0
-                   MOVE "Pipe failed" TO BUFFER
-                   MOVE 12 TO COUNT
-                   CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+                   MOVE RESULT TO ERR-LOOKUP-NUM
+                   MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                   MOVE ERR-TEXT(10) TO BUFFER
+                   PERFORM VARYING ERR-IDX FROM 1 BY 1
+                           UNTIL ERR-IDX > 10
+                       IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                           MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   MOVE 40 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:TASKSCHED CALL:sys_pipe_c RC:"
+                              DELIMITED BY SIZE
+                          RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
                    CALL "sys_exit_c" USING 1
                END-IF
                CALL "sys_fork_c" GIVING PID
                IF PID = -1
-                   MOVE "Fork failed" TO BUFFER
-                   MOVE 12 TO COUNT
-                   CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+                   MOVE RESULT TO ERR-LOOKUP-NUM
+                   MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                   MOVE ERR-TEXT(10) TO BUFFER
+                   PERFORM VARYING ERR-IDX FROM 1 BY 1
+                           UNTIL ERR-IDX > 10
+                       IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                           MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   MOVE 40 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:TASKSCHED CALL:sys_fork_c RC:"
+                              DELIMITED BY SIZE
+                          RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
                    CALL "sys_exit_c" USING 1
                END-IF
                IF PID = 0
       * Child process: compute sum
-                   PERFORM VARYING SUM FROM 1 BY 1 UNTIL SUM > 100
-                       COMPUTE SUM = SUM + I
+                   PERFORM VARYING TASK-SUM FROM 1 BY 1
+                           UNTIL TASK-SUM > 100
+                       COMPUTE TASK-SUM = TASK-SUM + CUR-TASK-ID
                    END-PERFORM
-                   MOVE "Task " TO BUFFER
-                   STRING BUFFER DELIMITED BY SIZE
-                          I DELIMITED BY SIZE
+      * Post the semaphore before reporting so the pipe message can
+      * carry proof of the post back to the parent
+                   CALL "sys_semaphore_c" USING SEM-DATA GIVING RESULT
+                   IF RESULT = 0
+                       MOVE "1" TO SEM-POST-CHAR
+                   ELSE
+                       MOVE "0" TO SEM-POST-CHAR
+                   END-IF
+                   STRING "Task " DELIMITED BY SIZE
+                          CUR-TASK-ID DELIMITED BY SIZE
                           " PID: " DELIMITED BY SIZE
                           PID DELIMITED BY SIZE
                           " Sum: " DELIMITED BY SIZE
-                          SUM DELIMITED BY SIZE
+                          TASK-SUM DELIMITED BY SIZE
+                          " SP:" DELIMITED BY SIZE
+                          SEM-POST-CHAR DELIMITED BY SIZE
                           INTO BUFFER
-                   MOVE 50 TO COUNT
-                   CALL "sys_write_c" USING WRITE-FD OF PIPEFD BUFFER COUNT GIVING RESULT
-                   CALL "sys_semaphore_c" USING SEM-DATA GIVING RESULT
+                   MOVE 50 TO MSG-LEN
+                   CALL "sys_write_c" USING WRITE-FD OF PIPEFD
+                       BUFFER MSG-LEN GIVING RESULT
                    CALL "sys_exit_c" USING 0
                END-IF
       * Parent reads from pipe
-               MOVE 100 TO COUNT
-               CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF COUNT GIVING RESULT
-               CALL "sys_write_c" USING FD RECV-BUF COUNT GIVING RESULT
+               MOVE 100 TO MSG-LEN
+               CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF
+                   MSG-LEN GIVING RESULT
+               IF RESULT NOT = 0
+      * The task never reported back - terminate the hung child
+      * instead of blocking on it, and leave it unmarked so the next
+      * cycle retries it
+                   MOVE PID TO SIG-PID OF SIG-DATA
+                   MOVE 15 TO SIG-NUMBER OF SIG-DATA
+                   CALL "sys_signal_c" USING SIG-DATA GIVING RESULT
+                   MOVE "Task hung, terminated" TO BUFFER
+                   MOVE 21 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+               ELSE
+               CALL "sys_write_c" USING OUT-FD RECV-BUF MSG-LEN
+                   GIVING RESULT
+      * The reported layout is fixed width, so the post marker always
+      * lands at the same offset - pull it out and tally it
+               MOVE RECV-BUF(40:5) TO SEM-POST-MARKER
+               IF SEM-POST-MARKER = " SP:1"
+                   ADD 1 TO SEM-POSTS-SEEN
+               END-IF
+      * Record this task's completion so a crash mid-run can restart
+      * without redoing it
+               MOVE CUR-TASK-ID TO CKPT-TASK-ID
+               MOVE PID TO CKPT-PID
+               MOVE RESULT TO CKPT-RESULT
+               WRITE CHECKPOINT-RECORD
+               MOVE 1 TO TASK-DONE-FLAG(CUR-TASK-ID)
+               MOVE "D" TO QT-STATUS(QIDX)
+      * Persist the queue's status column so a restart sees which
+      * tasks already finished, same idea as the checkpoint file
+               CLOSE TASK-QUEUE-FILE
+               OPEN OUTPUT TASK-QUEUE-FILE
+               PERFORM VARYING QIDX2 FROM 1 BY 1
+                       UNTIL QIDX2 > QUEUE-COUNT
+                   MOVE QT-ID(QIDX2)       TO TQ-ID
+                   MOVE QT-PRIORITY(QIDX2) TO TQ-PRIORITY
+                   MOVE QT-STATUS(QIDX2)   TO TQ-STATUS
+                   WRITE TASK-QUEUE-RECORD
+               END-PERFORM
+               CLOSE TASK-QUEUE-FILE
+               END-IF
+               END-IF
            END-PERFORM
+      * A cycle completed cleanly - clear the checkpoint and the
+      * in-memory done table so the next cycle starts fresh
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           OPEN EXTEND CHECKPOINT-FILE
+           PERFORM VARYING QIDX FROM 1 BY 1 UNTIL QIDX > QUEUE-COUNT
+               MOVE 0 TO TASK-DONE-FLAG(QT-ID(QIDX))
+               MOVE "P" TO QT-STATUS(QIDX)
+           END-PERFORM
+           MOVE "Cycle completed" TO BUFFER
+           MOVE 15 TO MSG-LEN
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT
+      * In daemon mode, pause between cycles and watch for the operator
+      * stop-flag file so the scheduler can be shut down cleanly
+           IF CYCLE-NUM < CYCLE-LIMIT
+               CALL "system" USING SLEEP-CMD
+               OPEN INPUT STOP-FLAG-FILE
+               IF STOP-FLAG-STATUS = "00"
+                   CLOSE STOP-FLAG-FILE
+                   MOVE "Stop flag detected, ending cycles" TO BUFFER
+                   MOVE 34 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   EXIT PERFORM
+               END-IF
+           END-IF
+           END-PERFORM.
       * Release semaphore
            MOVE 1 TO SEM-VALUE OF SEM-DATA
            CALL "sys_semaphore_c" USING SEM-DATA GIVING RESULT
+           IF SEM-POSTS-SEEN NOT = TASKS-SPAWNED
+               STRING "Semaphore mismatch: spawned " DELIMITED BY SIZE
+                      TASKS-SPAWNED DELIMITED BY SIZE
+                      " posts seen " DELIMITED BY SIZE
+                      SEM-POSTS-SEEN DELIMITED BY SIZE
+                      INTO BUFFER
+               MOVE 60 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+           END-IF
            MOVE "Scheduler completed" TO BUFFER
-           MOVE 20 TO COUNT
-           CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+           MOVE 20 TO MSG-LEN
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT
            CALL "sys_exit_c" USING 0.
            STOP RUN.

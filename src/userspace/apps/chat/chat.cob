@@ -1,45 +1,254 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAT.
       * CoreA Chat Client (COBOL)
-      * Sends and receives messages via pipe
+      * Sends and receives messages via a shared message queue, typed
+      * by sender/recipient instead of one flat byte buffer per pipe
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-CONF-FILE ASSIGN TO "config/.chat-parts"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHAT-LOG-FILE ASSIGN TO "chat.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-FILE ASSIGN TO "chat.roster"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-CONF-FILE.
+       01 PARTS-CONF-RECORD PIC 9(4).
+       FD  CHAT-LOG-FILE.
+       01 CHAT-LOG-RECORD PIC X(100).
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(100).
+       FD  ROSTER-FILE.
+       01 ROSTER-RECORD PIC X(100).
        WORKING-STORAGE SECTION.
        COPY "syscall.cpy".
-       01 BUFFER      PIC X(100) VALUE "Hello from COBOL!".
-       01 RECV-BUF    PIC X(100).
-       01 COUNT       PIC 9(9)  VALUE 17.
-       01 FD          PIC 9(9)  VALUE 1.
-       01 PIPEFD      TYPE PIPE-FD.
-       01 RESULT      PIC 9(9).
-       01 PID         PIC 9(9).
+       01 BUFFER       PIC X(100) VALUE "Hello from COBOL!".
+       01 RECV-BUF     PIC X(100).
+       01 MSG-LEN      PIC 9(9)  VALUE 100.
+       01 OUT-FD       PIC 9(9)  VALUE 1.
+       01 MSGQ-INSTANCE TYPE MSG-QUEUE-DATA.
+       01 CHAT-QUEUE-ID PIC 9(9) VALUE 1.
+       01 ACK-MSG-TYPE  PIC 9(4).
+       01 RESULT       PIC 9(9).
+       01 MSGQ-READ-RESULT PIC 9(9).
+       01 PID          PIC 9(9).
+       01 PARTICIPANTS PIC 9(4)  VALUE 2.
+       01 P-IDX        PIC 9(4).
+       01 ACK-BUF      PIC X(4).
+       01 RETRY-NUM    PIC 9(2)  VALUE 0.
+       01 MAX-RETRIES  PIC 9(2)  VALUE 3.
+       01 DELIVERED-SWITCH PIC X VALUE "N".
+       01 CHAT-DATE    PIC 9(8).
+       01 CHAT-TIME    PIC 9(8).
+       01 LOG-LINE     PIC X(100).
+       01 ROSTER-LINE  PIC X(100).
+       01 AUDIT-LINE   PIC X(100).
+       01 AUDIT-DATE   PIC 9(8).
+       01 AUDIT-TIME   PIC 9(8).
+       01 CMD-LINE     PIC X(160).
        PROCEDURE DIVISION.
-           CALL "sys_fork_c" GIVING PID.
-           IF PID = -1
-               MOVE "Fork failed" TO BUFFER
-               CALL "sys_write_c" USING FD BUFFER 12 GIVING RESULT
-               CALL "sys_exit_c" USING 1
+      * Pull the configured participant count into a control file,
+      * then read it back into working storage
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf""; open"
+                      DELIMITED BY SIZE
+                  "(F, "">"",""config/.chat-parts"") or exit 2;"
+                      DELIMITED BY SIZE
+                  " printf F ""%04d"", $c->{CHAT_PARTICIPANTS} || 2;"
+                      DELIMITED BY SIZE
+                  " close F;'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE 2 TO PARTICIPANTS
+           ELSE
+               OPEN INPUT PARTS-CONF-FILE
+               READ PARTS-CONF-FILE INTO PARTICIPANTS
+                   AT END
+                       MOVE 2 TO PARTICIPANTS
+               END-READ
+               CLOSE PARTS-CONF-FILE
            END-IF.
-           IF PID = 0
-               CALL "sys_pipe_c" USING PIPEFD GIVING RESULT
-               IF RESULT = 0
-                   CALL "sys_write_c" USING WRITE-FD OF PIPEFD BUFFER COUNT GIVING RESULT
-                   CALL "sys_exit_c" USING 0
-               ELSE
-                   MOVE "Pipe failed" TO BUFFER
-                   CALL "sys_write_c" USING FD BUFFER 12 GIVING RESULT
+           OPEN EXTEND CHAT-LOG-FILE.
+      * A fresh roster is written each run, listing which participant
+      * PIDs are currently active
+           OPEN OUTPUT ROSTER-FILE.
+      * Participant 1 is this process itself, acting as the hub; every
+      * other participant is forked as its own message-sending process
+           PERFORM VARYING P-IDX FROM 2 BY 1 UNTIL P-IDX > PARTICIPANTS
+               CALL "sys_fork_c" GIVING PID
+               IF PID = -1
+                   MOVE "Fork failed" TO BUFFER
+                   MOVE 11 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:CHAT CALL:sys_fork_c RC:"
+                              DELIMITED BY SIZE
+                          RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
                    CALL "sys_exit_c" USING 1
                END-IF
-           ELSE
-               CALL "sys_pipe_c" USING PIPEFD GIVING RESULT
-               IF RESULT = 0
-                   CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF COUNT GIVING RESULT
-                   CALL "sys_write_c" USING FD RECV-BUF COUNT GIVING RESULT
+               IF PID = 0
+      * Sending participant: post a message typed with this
+      * participant's own index, then keep resending until a
+      * matching typed ack is seen or the retry budget is used up
+                   STRING "Hello from COBOL! P:" DELIMITED BY SIZE
+                          P-IDX DELIMITED BY SIZE
+                          INTO BUFFER
+                   COMPUTE ACK-MSG-TYPE = P-IDX + 100
+                   MOVE 0 TO RETRY-NUM
+                   MOVE "N" TO DELIVERED-SWITCH
+                   PERFORM UNTIL DELIVERED-SWITCH = "Y"
+                           OR RETRY-NUM > MAX-RETRIES
+                       MOVE CHAT-QUEUE-ID TO MQ-ID OF MSGQ-INSTANCE
+                       MOVE P-IDX TO MQ-TYPE OF MSGQ-INSTANCE
+                       MOVE 100 TO MQ-PAYLOAD-LEN OF MSGQ-INSTANCE
+                       MOVE BUFFER TO MQ-PAYLOAD OF MSGQ-INSTANCE
+                       CALL "sys_msgqueue_c" USING MSGQ-INSTANCE
+                           GIVING RESULT
+                       MOVE SPACES TO ACK-BUF
+                       IF RESULT = 0
+                           MOVE CHAT-QUEUE-ID TO MQ-ID OF MSGQ-INSTANCE
+                           MOVE ACK-MSG-TYPE TO MQ-TYPE OF MSGQ-INSTANCE
+                           MOVE 0 TO MQ-PAYLOAD-LEN OF MSGQ-INSTANCE
+                           CALL "sys_msgqueue_c" USING MSGQ-INSTANCE
+                               GIVING RESULT
+                           IF RESULT = 0
+                               MOVE MQ-PAYLOAD OF MSGQ-INSTANCE (1:4)
+                                   TO ACK-BUF
+                           END-IF
+                       END-IF
+                       IF ACK-BUF = "ACK1"
+                           MOVE "Y" TO DELIVERED-SWITCH
+                       ELSE
+                           ADD 1 TO RETRY-NUM
+                       END-IF
+                   END-PERFORM
+                   IF DELIVERED-SWITCH NOT = "Y"
+                       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                       ACCEPT AUDIT-TIME FROM TIME
+                       MOVE SPACES TO AUDIT-LINE
+                       STRING "PROG:CHAT CALL:DELIVERY P:"
+                                  DELIMITED BY SIZE
+                              P-IDX DELIMITED BY SIZE
+                              " RC:1 DATE:" DELIMITED BY SIZE
+                              AUDIT-DATE DELIMITED BY SIZE
+                              " TIME:" DELIMITED BY SIZE
+                              AUDIT-TIME DELIMITED BY SIZE
+                              INTO AUDIT-LINE
+                       OPEN EXTEND AUDIT-LOG-FILE
+                       WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                       CLOSE AUDIT-LOG-FILE
+                       CALL "sys_exit_c" USING 1
+                   END-IF
                    CALL "sys_exit_c" USING 0
+               END-IF
+      * Hub: read the message typed with this participant's own index,
+      * retrying while the sender is still retrying its own post, log
+      * it with a timestamp and the sending PID, and confirm delivery
+      * back to the sender with a typed ack instead of assuming the
+      * read worked
+               COMPUTE ACK-MSG-TYPE = P-IDX + 100
+               MOVE 0 TO RETRY-NUM
+               MOVE "N" TO DELIVERED-SWITCH
+               PERFORM UNTIL DELIVERED-SWITCH = "Y"
+                       OR RETRY-NUM > MAX-RETRIES
+                   MOVE CHAT-QUEUE-ID TO MQ-ID OF MSGQ-INSTANCE
+                   MOVE P-IDX TO MQ-TYPE OF MSGQ-INSTANCE
+                   MOVE 0 TO MQ-PAYLOAD-LEN OF MSGQ-INSTANCE
+                   CALL "sys_msgqueue_c" USING MSGQ-INSTANCE
+                       GIVING RESULT
+                   MOVE RESULT TO MSGQ-READ-RESULT
+                   IF RESULT = 0
+                       MOVE "Y" TO DELIVERED-SWITCH
+                       MOVE MQ-PAYLOAD OF MSGQ-INSTANCE TO RECV-BUF
+                   ELSE
+                       ADD 1 TO RETRY-NUM
+                   END-IF
+               END-PERFORM
+               MOVE CHAT-QUEUE-ID TO MQ-ID OF MSGQ-INSTANCE
+               MOVE ACK-MSG-TYPE TO MQ-TYPE OF MSGQ-INSTANCE
+               MOVE 4 TO MQ-PAYLOAD-LEN OF MSGQ-INSTANCE
+               IF DELIVERED-SWITCH = "Y"
+                   MOVE "ACK1" TO MQ-PAYLOAD OF MSGQ-INSTANCE (1:4)
                ELSE
-                   MOVE "Pipe failed" TO BUFFER
-                   CALL "sys_write_c" USING FD BUFFER 12 GIVING RESULT
-                   CALL "sys_exit_c" USING 1
+                   MOVE "NAK0" TO MQ-PAYLOAD OF MSGQ-INSTANCE (1:4)
                END-IF
-           END-IF.
+               CALL "sys_msgqueue_c" USING MSGQ-INSTANCE GIVING RESULT
+               MOVE 100 TO MSG-LEN
+               ACCEPT CHAT-DATE FROM DATE YYYYMMDD
+               ACCEPT CHAT-TIME FROM TIME
+               MOVE SPACES TO LOG-LINE
+               IF DELIVERED-SWITCH = "Y"
+                   CALL "sys_write_c" USING OUT-FD RECV-BUF MSG-LEN
+                       GIVING RESULT
+                   STRING CHAT-DATE DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          CHAT-TIME DELIMITED BY SIZE
+                          " PID:" DELIMITED BY SIZE
+                          PID DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          RECV-BUF DELIMITED BY SIZE
+                          INTO LOG-LINE
+                   WRITE CHAT-LOG-RECORD FROM LOG-LINE
+                   MOVE SPACES TO ROSTER-LINE
+                   STRING "PARTICIPANT:" DELIMITED BY SIZE
+                          P-IDX DELIMITED BY SIZE
+                          " PID:" DELIMITED BY SIZE
+                          PID DELIMITED BY SIZE
+                          " STATUS:ACTIVE" DELIMITED BY SIZE
+                          INTO ROSTER-LINE
+                   WRITE ROSTER-RECORD FROM ROSTER-LINE
+               ELSE
+                   STRING CHAT-DATE DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          CHAT-TIME DELIMITED BY SIZE
+                          " PID:" DELIMITED BY SIZE
+                          PID DELIMITED BY SIZE
+                          " STATUS:DELIVERY_FAILED"
+                              DELIMITED BY SIZE
+                          INTO LOG-LINE
+                   WRITE CHAT-LOG-RECORD FROM LOG-LINE
+                   MOVE SPACES TO ROSTER-LINE
+                   STRING "PARTICIPANT:" DELIMITED BY SIZE
+                          P-IDX DELIMITED BY SIZE
+                          " PID:" DELIMITED BY SIZE
+                          PID DELIMITED BY SIZE
+                          " STATUS:UNREACHABLE" DELIMITED BY SIZE
+                          INTO ROSTER-LINE
+                   WRITE ROSTER-RECORD FROM ROSTER-LINE
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:CHAT CALL:MSGQUEUE(hub) RC:"
+                              DELIMITED BY SIZE
+                          MSGQ-READ-RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
+               END-IF
+           END-PERFORM.
+           CLOSE CHAT-LOG-FILE.
+           CLOSE ROSTER-FILE.
+           CALL "sys_exit_c" USING 0.
            STOP RUN.

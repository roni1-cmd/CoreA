@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIG-FLAGS.
+      * CoreA Config Flags Maintenance (COBOL)
+      * Simple ACCEPT/DISPLAY menu for toggling config/kernel.conf
+      * flags, so operators stop hand-editing the Perl hash literal
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLAGS-CONF-FILE ASSIGN TO "config/.cf-flags"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLAGS-CONF-FILE.
+       01 FLAGS-CONF-RECORD.
+           05 CONF-FLAG-NAME   PIC X(20).
+           05 CONF-FLAG-VALUE  PIC X(20).
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER       PIC X(100).
+       01 MSG-LEN      PIC 9(9).
+       01 OUT-FD       PIC 9(9)  VALUE 1.
+       01 RESULT       PIC 9(9).
+       01 MENU-LINE    PIC X(80).
+       01 FLAG-COUNT   PIC 9(4)  VALUE 0.
+       01 FLAG-IDX     PIC 9(4).
+       01 EOF-SWITCH   PIC X     VALUE "N".
+       01 DONE-SWITCH  PIC X     VALUE "N".
+       01 SELECTION    PIC 9(4).
+       01 FLAG-TABLE.
+           05 FLAG-ENTRY OCCURS 40 TIMES.
+               10 FLAG-NAME    PIC X(20).
+               10 FLAG-VALUE   PIC X(20).
+       PROCEDURE DIVISION.
+      * Dump the current flag set into a control file, then load it
+      * into a working table we can edit in memory
+           CALL "system" USING
+               "perl -e 'my $c = do ""config/kernel.conf""; open(F,
+      -        """>"",""config/.cf-flags"") or exit 2; for my $k (sort
+      -        " keys %$c) { printf F ""%-20s%-20s\n"", $k, $c->{$k}; }
+      -        " close F;'"
+           IF RETURN-CODE NOT = 0
+               MOVE "Cannot read kernel.conf" TO BUFFER
+               MOVE 23 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           OPEN INPUT FLAGS-CONF-FILE.
+           PERFORM UNTIL EOF-SWITCH = "Y"
+               READ FLAGS-CONF-FILE
+                   AT END
+                       MOVE "Y" TO EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO FLAG-COUNT
+                       MOVE CONF-FLAG-NAME TO FLAG-NAME(FLAG-COUNT)
+                       MOVE CONF-FLAG-VALUE TO FLAG-VALUE(FLAG-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE FLAGS-CONF-FILE.
+      * Menu loop: show every flag with its number, let the operator
+      * pick one to toggle between 0 and 1, or 0 to save and exit
+           PERFORM UNTIL DONE-SWITCH = "Y"
+               DISPLAY " "
+               DISPLAY "CONFIG-FLAGS - current kernel.conf settings"
+               PERFORM VARYING FLAG-IDX FROM 1 BY 1
+                       UNTIL FLAG-IDX > FLAG-COUNT
+                   MOVE SPACES TO MENU-LINE
+                   STRING FLAG-IDX DELIMITED BY SIZE
+                          ") " DELIMITED BY SIZE
+                          FLAG-NAME(FLAG-IDX) DELIMITED BY SPACE
+                          " = " DELIMITED BY SIZE
+                          FLAG-VALUE(FLAG-IDX) DELIMITED BY SPACE
+                          INTO MENU-LINE
+                   DISPLAY MENU-LINE
+               END-PERFORM
+               DISPLAY "Enter number to toggle, or 0 to save and exit:"
+               ACCEPT SELECTION
+               IF SELECTION = 0
+                   MOVE "Y" TO DONE-SWITCH
+               ELSE
+                   IF SELECTION NOT > FLAG-COUNT
+                       IF FLAG-VALUE(SELECTION)(1:1) = "1"
+                           MOVE "0" TO FLAG-VALUE(SELECTION)
+                       ELSE
+                           MOVE "1" TO FLAG-VALUE(SELECTION)
+                       END-IF
+                   ELSE
+                       DISPLAY "No such flag number."
+                   END-IF
+               END-IF
+           END-PERFORM.
+      * Write the edited table back out and have Perl rebuild
+      * kernel.conf's hash literal from it
+           OPEN OUTPUT FLAGS-CONF-FILE.
+           PERFORM VARYING FLAG-IDX FROM 1 BY 1
+                   UNTIL FLAG-IDX > FLAG-COUNT
+               MOVE FLAG-NAME(FLAG-IDX) TO CONF-FLAG-NAME
+               MOVE FLAG-VALUE(FLAG-IDX) TO CONF-FLAG-VALUE
+               WRITE FLAGS-CONF-RECORD
+           END-PERFORM.
+           CLOSE FLAGS-CONF-FILE.
+           CALL "system" USING
+               "perl -e 'open(F,""<"",""config/.cf-flags"") or exit 2;
+      -        " open(G,"">"",""config/kernel.conf"") or exit 2; print
+      -        " G ""{\n""; while (<F>) { my ($k,$v) = split; printf G
+      -        " ""    %-14s=> %s,\n"", $k, $v; } print G ""};\n"";
+      -        " close F; close G;'"
+           IF RETURN-CODE NOT = 0
+               MOVE "Cannot save kernel.conf" TO BUFFER
+               MOVE 23 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

@@ -1,87 +1,260 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCMON.
       * CoreA Enhanced Process Monitor (COBOL)
       * Creates a process tree and reports status via pipes
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMS-CONF-FILE ASSIGN TO "config/.pm-params"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROCMON-REPORT-FILE ASSIGN TO "procmon.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORT-FILE ASSIGN TO "procmon.export"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMS-CONF-FILE.
+       01 PARAMS-CONF-RECORD.
+           05 CONF-ITERATIONS  PIC 9(4).
+           05 CONF-MAX-DEPTH   PIC 9(4).
+       FD  PROCMON-REPORT-FILE.
+       01 PROCMON-REPORT-RECORD PIC X(100).
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(100).
+       FD  EXPORT-FILE.
+       01 EXPORT-RECORD PIC X(100).
        WORKING-STORAGE SECTION.
        COPY "syscall.cpy".
        01 BUFFER      PIC X(100).
        01 RECV-BUF    PIC X(100).
-       01 COUNT       PIC 9(9).
-       01 FD          PIC 9(9)  VALUE 1.
+       01 MSG-LEN     PIC 9(9).
+       01 OUT-FD      PIC 9(9)  VALUE 1.
        01 PIPEFD      TYPE PIPE-FD.
        01 PID         PIC 9(9).
-       01 GRAND-PID   PIC 9(9).
        01 RESULT      PIC 9(9).
        01 ITERATIONS  PIC 9(4)  VALUE 3.
+       01 MAX-DEPTH   PIC 9(4)  VALUE 2.
        01 I           PIC 9(4).
+       01 DEPTH       PIC 9(4).
        01 LEVEL       PIC 9(4).
+       01 ORPHAN-COUNT PIC 9(4) VALUE 0.
+       01 REPORT-LINE  PIC X(100).
+       01 ERR-LOOKUP-NUM  PIC 9(4).
+       01 ERR-LOOKUP-CODE PIC X(4).
+       01 ERR-IDX         PIC 9(2).
+       01 SIG-DATA        TYPE SIGNAL-DATA.
+       01 AUDIT-LINE      PIC X(100).
+       01 AUDIT-DATE      PIC 9(8).
+       01 AUDIT-TIME      PIC 9(8).
+       01 CMD-ARG-COUNT   PIC 9(2).
+       01 CMD-ARG-NUM     PIC 9(2).
+       01 CMD-ARG-VAL     PIC X(20).
+       01 EXPORT-SWITCH   PIC X       VALUE "N".
+       01 EXPORT-LINE     PIC X(100).
+       01 CMD-LINE        PIC X(200).
        PROCEDURE DIVISION.
-      * Check kernel configuration via external Perl script
-           CALL "system" USING "perl -e 'exit 1 unless do \"config/kernel.conf\"->{PROCESS} && do \"config/kernel.conf\"->{SCHEDULER}'".
+      * Check kernel configuration
+           CALL "system" USING
+               "perl -e 'my $c = do ""config/kernel.conf""; exit 1
+      -        "unless $c->{PROCESS} && $c->{SCHEDULER}'"
            IF RETURN-CODE NOT = 0
                MOVE "Fork not supported" TO BUFFER
-               MOVE 16 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+               MOVE 16 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
                CALL "sys_exit_c" USING 1
            END-IF.
-      * Parent process
-           MOVE 0 TO LEVEL.
+      * Pull the configured fan-out and fork depth into a control
+      * file, then read them back into working storage
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf""; open"
+                      DELIMITED BY SIZE
+                  "(F, "">"",""config/.pm-params"") or exit 2;"
+                      DELIMITED BY SIZE
+                  " printf F ""%04d%04d"", $c->{ITERATIONS} || 3,"
+                      DELIMITED BY SIZE
+                  " $c->{MAX_DEPTH} || 2; close F;'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE 3 TO ITERATIONS
+               MOVE 2 TO MAX-DEPTH
+           ELSE
+               OPEN INPUT PARAMS-CONF-FILE
+               READ PARAMS-CONF-FILE
+                   AT END
+                       MOVE 3 TO CONF-ITERATIONS
+                       MOVE 2 TO CONF-MAX-DEPTH
+               END-READ
+               CLOSE PARAMS-CONF-FILE
+               MOVE CONF-ITERATIONS TO ITERATIONS
+               MOVE CONF-MAX-DEPTH TO MAX-DEPTH
+           END-IF.
+      * An optional "EXPORT" argument also drops a key=value snapshot
+      * for monitoring tools to pick up
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM VARYING CMD-ARG-NUM FROM 1 BY 1
+                   UNTIL CMD-ARG-NUM > CMD-ARG-COUNT
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               IF CMD-ARG-VAL(1:6) = "EXPORT"
+                   MOVE "Y" TO EXPORT-SWITCH
+               END-IF
+           END-PERFORM.
+      * Structured process-tree report, one line per tree, replacing
+      * the old ad hoc console-only writes
+           OPEN OUTPUT PROCMON-REPORT-FILE.
+      * Parent process - one tree per iteration, each tree a chain of
+      * forks MAX-DEPTH deep
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITERATIONS
+               MOVE 0 TO LEVEL
                CALL "sys_pipe_c" USING PIPEFD GIVING RESULT
                IF RESULT NOT = 0
-                   MOVE "Pipe failed" TO BUFFER
-                   MOVE 12 TO COUNT
-                   CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+                   MOVE RESULT TO ERR-LOOKUP-NUM
+                   MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                   MOVE ERR-TEXT(10) TO BUFFER
+                   PERFORM VARYING ERR-IDX FROM 1 BY 1
+                           UNTIL ERR-IDX > 10
+                       IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                           MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   MOVE 40 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:PROCMON CALL:sys_pipe_c RC:"
+                              DELIMITED BY SIZE
+                          RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
                    CALL "sys_exit_c" USING 1
                END-IF
-               CALL "sys_fork_c" GIVING PID
-               IF PID = -1
-                   MOVE "Fork failed" TO BUFFER
-                   MOVE 12 TO COUNT
-                   CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
-                   CALL "sys_exit_c" USING 1
-               END-IF
-               IF PID = 0
-      * Child process
-                   MOVE 1 TO LEVEL
-                   CALL "sys_fork_c" GIVING GRAND-PID
-                   IF GRAND-PID = 0
-      * Grandchild process
-                       MOVE 2 TO LEVEL
-                       MOVE "Grandchild PID: " TO BUFFER
-                       STRING BUFFER DELIMITED BY SIZE
-                              GRAND-PID DELIMITED BY SIZE
+               PERFORM VARYING DEPTH FROM 1 BY 1 UNTIL DEPTH > MAX-DEPTH
+                   CALL "sys_fork_c" GIVING PID
+                   IF PID = -1
+                       MOVE RESULT TO ERR-LOOKUP-NUM
+                       MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                       MOVE ERR-TEXT(10) TO BUFFER
+                       PERFORM VARYING ERR-IDX FROM 1 BY 1
+                               UNTIL ERR-IDX > 10
+                           IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                               MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+                       MOVE 40 TO MSG-LEN
+                       CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                           GIVING RESULT
+                       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                       ACCEPT AUDIT-TIME FROM TIME
+                       MOVE SPACES TO AUDIT-LINE
+                       STRING "PROG:PROCMON CALL:sys_fork_c RC:"
+                                  DELIMITED BY SIZE
+                              RESULT DELIMITED BY SIZE
+                              " DATE:" DELIMITED BY SIZE
+                              AUDIT-DATE DELIMITED BY SIZE
+                              " TIME:" DELIMITED BY SIZE
+                              AUDIT-TIME DELIMITED BY SIZE
+                              INTO AUDIT-LINE
+                       OPEN EXTEND AUDIT-LOG-FILE
+                       WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                       CLOSE AUDIT-LOG-FILE
+                       CALL "sys_exit_c" USING 1
+                   END-IF
+                   IF PID = 0
+      * This process is one level deeper in the tree
+                       MOVE DEPTH TO LEVEL
+                       STRING "Descendant PID: " DELIMITED BY SIZE
+                              PID DELIMITED BY SIZE
                               " Level: " DELIMITED BY SIZE
                               LEVEL DELIMITED BY SIZE
                               INTO BUFFER
-                       MOVE 50 TO COUNT
-                       CALL "sys_write_c" USING WRITE-FD OF PIPEFD BUFFER COUNT GIVING RESULT
-                       CALL "sys_exit_c" USING 0
+                       MOVE 50 TO MSG-LEN
+                       CALL "sys_write_c" USING WRITE-FD OF PIPEFD
+                           BUFFER MSG-LEN GIVING RESULT
+                       IF DEPTH NOT < MAX-DEPTH
+                           CALL "sys_exit_c" USING 0
+                       END-IF
+                   ELSE
+      * This process delegated to a deeper descendant - stop forking
+      * and fall through to read the tree's report
+                       EXIT PERFORM
                    END-IF
-                   MOVE "Child PID: " TO BUFFER
-                   STRING BUFFER DELIMITED BY SIZE
-                          PID DELIMITED BY SIZE
-                          " Level: " DELIMITED BY SIZE
-                          LEVEL DELIMITED BY SIZE
-                          INTO BUFFER
-                   MOVE 50 TO COUNT
-                   CALL "sys_write_c" USING WRITE-FD OF PIPEFD BUFFER COUNT GIVING RESULT
-                   CALL "sys_exit_c" USING 0
+               END-PERFORM
+      * Parent reads from pipe; a failed read means the descendant
+      * chain never reported back, i.e. an orphaned child
+               MOVE 100 TO MSG-LEN
+               CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF
+                   MSG-LEN GIVING RESULT
+               CALL "sys_write_c" USING OUT-FD RECV-BUF MSG-LEN
+                   GIVING RESULT
+               MOVE SPACES TO REPORT-LINE
+               IF RESULT NOT = 0
+                   ADD 1 TO ORPHAN-COUNT
+      * The descendant chain never reported back - terminate the
+      * direct child instead of leaving the tree running unsupervised
+                   MOVE PID TO SIG-PID OF SIG-DATA
+                   MOVE 15 TO SIG-NUMBER OF SIG-DATA
+                   CALL "sys_signal_c" USING SIG-DATA GIVING RESULT
+                   STRING "TREE:" DELIMITED BY SIZE
+                          I DELIMITED BY SIZE
+                          " STATUS:ORPHANED_TERMINATED"
+                              DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               ELSE
+                   STRING "TREE:" DELIMITED BY SIZE
+                          I DELIMITED BY SIZE
+                          " STATUS:OK MSG:" DELIMITED BY SIZE
+                          RECV-BUF DELIMITED BY SIZE
+                          INTO REPORT-LINE
                END-IF
-      * Parent reads from pipe
-               MOVE 100 TO COUNT
-               CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF COUNT GIVING RESULT
-               CALL "sys_write_c" USING FD RECV-BUF COUNT GIVING RESULT
+               WRITE PROCMON-REPORT-RECORD FROM REPORT-LINE
            END-PERFORM.
-           MOVE "Parent PID: " TO BUFFER
-           STRING BUFFER DELIMITED BY SIZE
+           STRING "Parent PID: " DELIMITED BY SIZE
                   PID DELIMITED BY SIZE
                   " Level: " DELIMITED BY SIZE
                   LEVEL DELIMITED BY SIZE
                   INTO BUFFER
-           MOVE 50 TO COUNT
-           CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+           MOVE 50 TO MSG-LEN
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SUMMARY ORPHANED:" DELIMITED BY SIZE
+                  ORPHAN-COUNT DELIMITED BY SIZE
+                  " OF:" DELIMITED BY SIZE
+                  ITERATIONS DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE PROCMON-REPORT-RECORD FROM REPORT-LINE.
+           IF EXPORT-SWITCH = "Y"
+               OPEN OUTPUT EXPORT-FILE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "PROGRAM=PROCMON" DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "ITERATIONS=" DELIMITED BY SIZE
+                      ITERATIONS DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "ORPHAN_COUNT=" DELIMITED BY SIZE
+                      ORPHAN-COUNT DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               CLOSE EXPORT-FILE
+           END-IF.
+           CLOSE PROCMON-REPORT-FILE.
            CALL "sys_exit_c" USING 0.
            STOP RUN.

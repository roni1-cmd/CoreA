@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORECTL.
+      * CoreA Job Control Wrapper (COBOL)
+      * Launches a named subset of the shop's programs with parameters,
+      * waits for each, and prints a summary table of exit codes
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-CONF-FILE ASSIGN TO "corectl.jobs"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOB-FILE-STATUS.
+           SELECT CORECTL-REPORT-FILE ASSIGN TO "corectl.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-CONF-FILE.
+       01 JOB-CONF-RECORD.
+           05 JOBC-NAME     PIC X(20).
+           05 JOBC-PARAMS   PIC X(60).
+       FD  CORECTL-REPORT-FILE.
+       01 CORECTL-REPORT-RECORD PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER        PIC X(100).
+       01 MSG-LEN       PIC 9(9).
+       01 OUT-FD        PIC 9(9)  VALUE 1.
+       01 RESULT        PIC 9(9).
+       01 REPORT-LINE   PIC X(100).
+       01 JOB-FILE-STATUS  PIC XX.
+       01 JOB-COUNT     PIC 9(4)  VALUE 0.
+       01 JOB-IDX       PIC 9(4).
+       01 FAIL-COUNT    PIC 9(4)  VALUE 0.
+       01 JOB-TABLE.
+           05 JOB-ENTRY OCCURS 20 TIMES.
+               10 JOB-NAME     PIC X(20).
+               10 JOB-PARAMS   PIC X(60).
+               10 JOB-PATH     PIC X(60).
+               10 JOB-RC       PIC 9(5).
+       01 JOB-CMD       PIC X(120).
+       PROCEDURE DIVISION.
+      * Load the requested job list; if no corectl.jobs file exists,
+      * run the shop's full standard program set with no parameters
+           OPEN INPUT JOB-CONF-FILE
+           IF JOB-FILE-STATUS = "00"
+               PERFORM UNTIL JOB-FILE-STATUS NOT = "00"
+                   READ JOB-CONF-FILE
+                       AT END
+                           MOVE "10" TO JOB-FILE-STATUS
+                       NOT AT END
+      * JOB-TABLE holds at most 20 entries - stop reading once full
+      * rather than overflow it
+                           IF JOB-COUNT < 20
+                               ADD 1 TO JOB-COUNT
+                               MOVE JOBC-NAME
+                                   TO JOB-NAME(JOB-COUNT)
+                               MOVE JOBC-PARAMS
+                                   TO JOB-PARAMS(JOB-COUNT)
+                           ELSE
+                               MOVE "10" TO JOB-FILE-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-CONF-FILE
+           ELSE
+               MOVE "TASKSCHED"    TO JOB-NAME(1)
+               MOVE "PROCMON"      TO JOB-NAME(2)
+               MOVE "FILEVIEW"     TO JOB-NAME(3)
+               MOVE "CHAT"         TO JOB-NAME(4)
+               MOVE "IPC-STATS"    TO JOB-NAME(5)
+               MOVE "MEM-ANALYZER" TO JOB-NAME(6)
+               MOVE 6 TO JOB-COUNT
+           END-IF.
+      * Resolve each requested job name to the executable this shop
+      * builds it to, the same way VIEW-MODE/WORKLOAD-TYPE switches
+      * elsewhere dispatch on a name read from outside the program
+           PERFORM VARYING JOB-IDX FROM 1 BY 1 UNTIL JOB-IDX > JOB-COUNT
+               IF JOB-NAME(JOB-IDX) = "TASKSCHED"
+                   MOVE "src/userspace/apps/tasksched/tasksched"
+                       TO JOB-PATH(JOB-IDX)
+               ELSE
+               IF JOB-NAME(JOB-IDX) = "PROCMON"
+                   MOVE "src/userspace/apps/procmon/procmon"
+                       TO JOB-PATH(JOB-IDX)
+               ELSE
+               IF JOB-NAME(JOB-IDX) = "FILEVIEW"
+                   MOVE "src/userspace/apps/fileview/fileview"
+                       TO JOB-PATH(JOB-IDX)
+               ELSE
+               IF JOB-NAME(JOB-IDX) = "CHAT"
+                   MOVE "src/userspace/apps/chat/chat"
+                       TO JOB-PATH(JOB-IDX)
+               ELSE
+               IF JOB-NAME(JOB-IDX) = "IPC-STATS"
+                   MOVE "diagnostics/ipc_stats/ipc_stats"
+                       TO JOB-PATH(JOB-IDX)
+               ELSE
+               IF JOB-NAME(JOB-IDX) = "MEM-ANALYZER"
+                   MOVE "diagnostics/mem_analyzer/mem_analyzer"
+                       TO JOB-PATH(JOB-IDX)
+               ELSE
+               IF JOB-NAME(JOB-IDX) = "CPU-BENCH"
+                   MOVE "test/bench/cpu_bench" TO JOB-PATH(JOB-IDX)
+               ELSE
+                   MOVE SPACES TO JOB-PATH(JOB-IDX)
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+           END-PERFORM.
+           OPEN OUTPUT CORECTL-REPORT-FILE.
+      * Launch each job in turn, waiting for it to finish before moving
+      * on to the next, and record its exit code
+           PERFORM VARYING JOB-IDX FROM 1 BY 1 UNTIL JOB-IDX > JOB-COUNT
+               IF JOB-PATH(JOB-IDX) = SPACES
+                   MOVE 999 TO JOB-RC(JOB-IDX)
+               ELSE
+                   MOVE SPACES TO JOB-CMD
+                   STRING JOB-PATH(JOB-IDX) DELIMITED BY SPACE
+                          " " DELIMITED BY SIZE
+                          JOB-PARAMS(JOB-IDX) DELIMITED BY SIZE
+                          INTO JOB-CMD
+                   CALL "system" USING JOB-CMD
+                   MOVE RETURN-CODE TO JOB-RC(JOB-IDX)
+               END-IF
+               IF JOB-RC(JOB-IDX) NOT = 0
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+               MOVE SPACES TO REPORT-LINE
+               STRING "JOB:" DELIMITED BY SIZE
+                      JOB-NAME(JOB-IDX) DELIMITED BY SPACE
+                      " RC:" DELIMITED BY SIZE
+                      JOB-RC(JOB-IDX) DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE CORECTL-REPORT-RECORD FROM REPORT-LINE
+               MOVE 50 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD REPORT-LINE MSG-LEN
+                   GIVING RESULT
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SUMMARY FAILED:" DELIMITED BY SIZE
+                  FAIL-COUNT DELIMITED BY SIZE
+                  " OF:" DELIMITED BY SIZE
+                  JOB-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE CORECTL-REPORT-RECORD FROM REPORT-LINE.
+           CLOSE CORECTL-REPORT-FILE.
+           IF FAIL-COUNT NOT = 0
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

@@ -1,34 +1,186 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FILEVIEW.
       * CoreA File Viewer (COBOL)
       * Reads and displays file contents
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "test.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN TO FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT KEYED-FILE ASSIGN TO "fileview.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FV-KEY
+               FILE STATUS IS KEYED-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD INPUT-FILE.
+       FD  INPUT-FILE.
        01 FILE-RECORD PIC X(100).
+       FD  KEYED-FILE.
+       01 KEYED-RECORD.
+           05 FV-KEY      PIC 9(9).
+           05 FV-DATA     PIC X(90).
        WORKING-STORAGE SECTION.
        COPY "syscall.cpy".
        01 BUFFER      PIC X(100).
-       01 COUNT       PIC 9(9).
-       01 FD          PIC 9(9)  VALUE 1.
+       01 MSG-LEN     PIC 9(9).
+       01 OUT-FD      PIC 9(9)  VALUE 1.
        01 RESULT      PIC 9(9).
+       01 FILE-NAME          PIC X(100) VALUE "test.txt".
+       01 INPUT-FILE-STATUS  PIC XX.
+       01 KEYED-FILE-STATUS  PIC XX.
+       01 VIEW-MODE          PIC X(4)   VALUE "TEXT".
+       01 LOOKUP-KEY-ARG     PIC X(9).
+       01 CMD-ARG-COUNT      PIC 9(2).
+       01 CMD-ARG-NUM        PIC 9(2).
+       01 CMD-ARG-VAL        PIC X(100).
+       01 EOF-SWITCH         PIC X      VALUE "N".
+       01 RECORD-COUNT       PIC 9(9)   VALUE 0.
+      * Working fields for the hex-dump view - offset + up to 16 hex
+      * byte pairs + a printable-ASCII gutter, one output line per
+      * 16-byte chunk of the 100-byte FILE-RECORD
+       01 HEX-DIGITS    PIC X(16) VALUE "0123456789ABCDEF".
+       01 HEX-LINE       PIC X(80).
+       01 HEX-LINE-START PIC 9(3).
+       01 HEX-LINE-END   PIC 9(3).
+       01 HEX-BYTE-IDX   PIC 9(3).
+       01 HEX-OUT-COL    PIC 9(3).
+       01 ASCII-OUT-COL  PIC 9(3).
+       01 ASCII-GUTTER   PIC X(16).
+       01 OFFSET-VAL      PIC 9(8).
+       01 BYTE-CHAR       PIC X.
+       01 BYTE-VAL        PIC 9(3).
+       01 HI-NIBBLE        PIC 99.
+       01 LO-NIBBLE        PIC 99.
+       01 HEX-PAIR          PIC X(2).
        PROCEDURE DIVISION.
+      * Positional arguments: 1 = file name, 2 = view mode
+      * (TEXT/HEX/KEY), 3 = lookup key, only used when mode is KEY
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF CMD-ARG-COUNT NOT < 1
+               MOVE 1 TO CMD-ARG-NUM
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               MOVE CMD-ARG-VAL TO FILE-NAME
+           END-IF.
+           IF CMD-ARG-COUNT NOT < 2
+               MOVE 2 TO CMD-ARG-NUM
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               MOVE CMD-ARG-VAL(1:4) TO VIEW-MODE
+           END-IF.
+           IF CMD-ARG-COUNT NOT < 3
+               MOVE 3 TO CMD-ARG-NUM
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               MOVE CMD-ARG-VAL(1:9) TO LOOKUP-KEY-ARG
+           END-IF.
+           IF VIEW-MODE = "KEY "
+               MOVE LOOKUP-KEY-ARG TO FV-KEY
+               OPEN INPUT KEYED-FILE
+               IF KEYED-FILE-STATUS NOT = "00"
+                   MOVE "Index file not found" TO BUFFER
+                   MOVE 21 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   CALL "sys_exit_c" USING 1
+               END-IF
+               READ KEYED-FILE
+                   INVALID KEY
+                       MOVE "Key not found" TO BUFFER
+                       MOVE 13 TO MSG-LEN
+                       CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                           GIVING RESULT
+                       CLOSE KEYED-FILE
+                       CALL "sys_exit_c" USING 1
+               END-READ
+               MOVE 90 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD FV-DATA MSG-LEN
+                   GIVING RESULT
+               CLOSE KEYED-FILE
+               CALL "sys_exit_c" USING 0
+           END-IF.
            OPEN INPUT INPUT-FILE.
-           READ INPUT-FILE INTO BUFFER
-               AT END
-                   MOVE "No data" TO BUFFER
-                   MOVE 8 TO COUNT
-                   CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
-                   CLOSE INPUT-FILE
-                   CALL "sys_exit_c" USING 0
-           END-READ.
-           MOVE 100 TO COUNT.
-           CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT.
+           IF INPUT-FILE-STATUS NOT = "00"
+               MOVE "File not found" TO BUFFER
+               MOVE 14 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               CALL "sys_exit_c" USING 1
+           END-IF.
+      * Read the whole file, one record at a time, until end of file
+           PERFORM UNTIL EOF-SWITCH = "Y"
+               READ INPUT-FILE INTO FILE-RECORD
+                   AT END
+                       MOVE "Y" TO EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO RECORD-COUNT
+                       IF VIEW-MODE = "HEX "
+                           PERFORM VARYING HEX-LINE-START FROM 1 BY 16
+                                   UNTIL HEX-LINE-START > 100
+                               MOVE SPACES TO HEX-LINE
+                               MOVE SPACES TO ASCII-GUTTER
+                               COMPUTE OFFSET-VAL =
+                                   (RECORD-COUNT - 1) * 100
+                                       + HEX-LINE-START - 1
+                               MOVE OFFSET-VAL TO HEX-LINE(1:8)
+                               MOVE ": " TO HEX-LINE(9:2)
+                               COMPUTE HEX-LINE-END =
+                                   HEX-LINE-START + 15
+                               IF HEX-LINE-END > 100
+                                   MOVE 100 TO HEX-LINE-END
+                               END-IF
+                               MOVE 1 TO HEX-OUT-COL
+                               MOVE 1 TO ASCII-OUT-COL
+                               PERFORM VARYING HEX-BYTE-IDX
+                                       FROM HEX-LINE-START BY 1
+                                       UNTIL HEX-BYTE-IDX
+                                           > HEX-LINE-END
+                                   MOVE FILE-RECORD(HEX-BYTE-IDX:1)
+                                       TO BYTE-CHAR
+                                   COMPUTE BYTE-VAL =
+                                       FUNCTION ORD(BYTE-CHAR) - 1
+                                   COMPUTE HI-NIBBLE = BYTE-VAL / 16
+                                   COMPUTE LO-NIBBLE =
+                                       BYTE-VAL - (HI-NIBBLE * 16)
+                                   MOVE HEX-DIGITS(HI-NIBBLE + 1:1)
+                                       TO HEX-PAIR(1:1)
+                                   MOVE HEX-DIGITS(LO-NIBBLE + 1:1)
+                                       TO HEX-PAIR(2:1)
+                                   MOVE HEX-PAIR TO
+                                       HEX-LINE(10 + HEX-OUT-COL:2)
+                                   IF BYTE-VAL NOT < 32 AND
+                                           BYTE-VAL NOT > 126
+                                       MOVE BYTE-CHAR TO
+                                           ASCII-GUTTER(
+                                               ASCII-OUT-COL:1)
+                                   ELSE
+                                       MOVE "." TO
+                                           ASCII-GUTTER(
+                                               ASCII-OUT-COL:1)
+                                   END-IF
+                                   ADD 3 TO HEX-OUT-COL
+                                   ADD 1 TO ASCII-OUT-COL
+                               END-PERFORM
+                               MOVE ASCII-GUTTER TO HEX-LINE(59:16)
+                               MOVE 80 TO MSG-LEN
+                               CALL "sys_write_c" USING OUT-FD
+                                   HEX-LINE MSG-LEN GIVING RESULT
+                           END-PERFORM
+                       ELSE
+                           MOVE 100 TO MSG-LEN
+                           CALL "sys_write_c" USING OUT-FD FILE-RECORD
+                               MSG-LEN GIVING RESULT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF RECORD-COUNT = 0
+               MOVE "No data" TO BUFFER
+               MOVE 8 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+           END-IF.
            CLOSE INPUT-FILE.
            CALL "sys_exit_c" USING 0.
            STOP RUN.

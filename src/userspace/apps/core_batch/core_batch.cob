@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORE-BATCH.
+      * CoreA Nightly Batch Driver (COBOL)
+      * Runs the standard diagnostic/scheduling program set as one job
+      * stream, the way a JCL job stream would, with checkpoint/restart
+      * so a late step failure doesn't cost re-running earlier steps
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "core_batch.checkpoint"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT BATCH-REPORT-FILE ASSIGN TO "core_batch.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-STEP-NAME   PIC X(20).
+           05 CKPT-STEP-RC     PIC 9(5).
+       FD  BATCH-REPORT-FILE.
+       01 BATCH-REPORT-RECORD PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER        PIC X(100).
+       01 MSG-LEN       PIC 9(9).
+       01 OUT-FD        PIC 9(9)  VALUE 1.
+       01 RESULT        PIC 9(9).
+       01 REPORT-LINE   PIC X(100).
+       01 CKPT-FILE-STATUS  PIC XX.
+       01 CKPT-EOF-SWITCH   PIC X     VALUE "N".
+       01 CMD-ARG-COUNT PIC 9(2).
+       01 CMD-ARG-NUM   PIC 9(2).
+       01 CMD-ARG-VAL   PIC X(20).
+       01 RESTART-SWITCH PIC X      VALUE "N".
+       01 STEP-COUNT    PIC 9(4)  VALUE 4.
+       01 STEP-IDX      PIC 9(4).
+       01 START-DATE    PIC 9(8).
+       01 START-TIME    PIC 9(8).
+       01 END-DATE      PIC 9(8).
+       01 END-TIME      PIC 9(8).
+       01 STOPPED-SWITCH PIC X     VALUE "N".
+       01 HALT-STEP-IDX  PIC 9(4)  VALUE 0.
+       01 STEP-TABLE.
+           05 STEP-ENTRY OCCURS 4 TIMES.
+               10 STEP-NAME      PIC X(20).
+               10 STEP-PATH      PIC X(60).
+               10 STEP-DONE-FLAG PIC X       VALUE "N".
+               10 STEP-RC        PIC 9(5)    VALUE 0.
+       PROCEDURE DIVISION.
+      * A RESTART argument resumes a prior run instead of starting the
+      * whole stream over
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF CMD-ARG-COUNT NOT < 1
+               MOVE 1 TO CMD-ARG-NUM
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               IF CMD-ARG-VAL(1:7) = "RESTART"
+                   MOVE "Y" TO RESTART-SWITCH
+               END-IF
+           END-IF.
+           MOVE "TASKSCHED"    TO STEP-NAME(1)
+           MOVE "src/userspace/apps/tasksched/tasksched"
+               TO STEP-PATH(1)
+           MOVE "PROCMON"      TO STEP-NAME(2)
+           MOVE "src/userspace/apps/procmon/procmon" TO STEP-PATH(2)
+           MOVE "IPC-STATS"    TO STEP-NAME(3)
+           MOVE "diagnostics/ipc_stats/ipc_stats" TO STEP-PATH(3)
+           MOVE "MEM-ANALYZER" TO STEP-NAME(4)
+           MOVE "diagnostics/mem_analyzer/mem_analyzer" TO STEP-PATH(4).
+      * In restart mode, load which steps a prior run already
+      * completed successfully so this run skips them
+           IF RESTART-SWITCH = "Y"
+               OPEN INPUT CHECKPOINT-FILE
+               IF CKPT-FILE-STATUS = "00"
+                   PERFORM UNTIL CKPT-EOF-SWITCH = "Y"
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE "Y" TO CKPT-EOF-SWITCH
+                           NOT AT END
+                               PERFORM VARYING STEP-IDX FROM 1 BY 1
+                                       UNTIL STEP-IDX > STEP-COUNT
+                                   IF STEP-NAME(STEP-IDX)
+                                           = CKPT-STEP-NAME
+                                       AND CKPT-STEP-RC = 0
+                                       MOVE "Y"
+                                           TO STEP-DONE-FLAG(STEP-IDX)
+                                       MOVE CKPT-STEP-RC
+                                           TO STEP-RC(STEP-IDX)
+                                   END-IF
+                               END-PERFORM
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+      * Run each step in sequence; a step failure stops the stream at
+      * that point, the same way a JCL job stream halts on a bad step
+           PERFORM VARYING STEP-IDX FROM 1 BY 1
+                   UNTIL STEP-IDX > STEP-COUNT
+                   OR STOPPED-SWITCH = "Y"
+               IF STEP-DONE-FLAG(STEP-IDX) = "Y"
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "STEP:" DELIMITED BY SIZE
+                          STEP-NAME(STEP-IDX) DELIMITED BY SPACE
+                          " STATUS:SKIPPED(ALREADY DONE)"
+                              DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   WRITE BATCH-REPORT-RECORD FROM REPORT-LINE
+               ELSE
+                   ACCEPT START-DATE FROM DATE YYYYMMDD
+                   ACCEPT START-TIME FROM TIME
+                   CALL "system" USING STEP-PATH(STEP-IDX)
+                   MOVE RETURN-CODE TO STEP-RC(STEP-IDX)
+                   ACCEPT END-DATE FROM DATE YYYYMMDD
+                   ACCEPT END-TIME FROM TIME
+                   MOVE STEP-NAME(STEP-IDX) TO CKPT-STEP-NAME
+                   MOVE STEP-RC(STEP-IDX) TO CKPT-STEP-RC
+                   WRITE CHECKPOINT-RECORD
+                   MOVE SPACES TO REPORT-LINE
+                   IF STEP-RC(STEP-IDX) = 0
+                       STRING "STEP:" DELIMITED BY SIZE
+                              STEP-NAME(STEP-IDX) DELIMITED BY SPACE
+                              " START:" DELIMITED BY SIZE
+                              START-DATE DELIMITED BY SIZE
+                              START-TIME DELIMITED BY SIZE
+                              " END:" DELIMITED BY SIZE
+                              END-DATE DELIMITED BY SIZE
+                              END-TIME DELIMITED BY SIZE
+                              " STATUS:OK" DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                   ELSE
+                       STRING "STEP:" DELIMITED BY SIZE
+                              STEP-NAME(STEP-IDX) DELIMITED BY SPACE
+                              " START:" DELIMITED BY SIZE
+                              START-DATE DELIMITED BY SIZE
+                              START-TIME DELIMITED BY SIZE
+                              " END:" DELIMITED BY SIZE
+                              END-DATE DELIMITED BY SIZE
+                              END-TIME DELIMITED BY SIZE
+                              " STATUS:FAILED RC:" DELIMITED BY SIZE
+                              STEP-RC(STEP-IDX) DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                       MOVE "Y" TO STOPPED-SWITCH
+                       MOVE STEP-IDX TO HALT-STEP-IDX
+                   END-IF
+                   WRITE BATCH-REPORT-RECORD FROM REPORT-LINE
+               END-IF
+               MOVE 90 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD REPORT-LINE MSG-LEN
+                   GIVING RESULT
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           IF STOPPED-SWITCH = "Y"
+               STRING "SUMMARY: batch halted at step " DELIMITED BY SIZE
+                      HALT-STEP-IDX DELIMITED BY SIZE
+                      " of " DELIMITED BY SIZE
+                      STEP-COUNT DELIMITED BY SIZE
+                      INTO REPORT-LINE
+           ELSE
+               MOVE "SUMMARY: all steps completed" TO REPORT-LINE
+           END-IF.
+           WRITE BATCH-REPORT-RECORD FROM REPORT-LINE.
+           CLOSE BATCH-REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           IF STOPPED-SWITCH = "Y"
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

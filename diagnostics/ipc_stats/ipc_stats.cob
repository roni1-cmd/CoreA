@@ -1,63 +1,361 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. IPC-STATS.
       * CoreA IPC Stats (COBOL)
       * Measures pipe throughput
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMS-CONF-FILE ASSIGN TO "config/.ipc-params"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "ipc_stats.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PERF-HISTORY-FILE ASSIGN TO "perf_history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORT-FILE ASSIGN TO "ipc_stats.export"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMS-CONF-FILE.
+       01 PARAMS-CONF-RECORD.
+           05 CONF-ITERATIONS  PIC 9(4).
+           05 CONF-PAYLOAD     PIC 9(4).
+       FD  CSV-FILE.
+       01 CSV-RECORD PIC X(100).
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(100).
+       FD  PERF-HISTORY-FILE.
+       01 PERF-HISTORY-RECORD.
+           05 PH-DATE      PIC 9(8).
+           05 PH-TIME      PIC 9(8).
+           05 PH-PROGRAM   PIC X(20).
+           05 PH-METRIC    PIC X(20).
+           05 PH-VALUE     PIC 9(9).
+       FD  EXPORT-FILE.
+       01 EXPORT-RECORD PIC X(100).
        WORKING-STORAGE SECTION.
        COPY "syscall.cpy".
        01 BUFFER      PIC X(100) VALUE "x".
        01 RECV-BUF    PIC X(100).
-       01 COUNT       PIC 9(9)   VALUE 1.
-       01 FD          PIC 9(9)   VALUE 1.
+       01 MSG-LEN     PIC 9(9)   VALUE 1.
+       01 OUT-FD      PIC 9(9)   VALUE 1.
        01 PIPEFD      TYPE PIPE-FD.
        01 PID         PIC 9(9).
        01 RESULT      PIC 9(9).
        01 ITERATIONS  PIC 9(4)   VALUE 1000.
+       01 PAYLOAD-SIZE PIC 9(4)  VALUE 1.
        01 I           PIC 9(4).
+       01 START-CLOCK TYPE CLOCK-DATA.
+       01 END-CLOCK   TYPE CLOCK-DATA.
+       01 ELAPSED-CS  PIC 9(8).
+       01 SHM-INSTANCE  TYPE SHM-DATA.
+       01 SHM-BUF       PIC X(100).
+       01 SHM-START-CLOCK TYPE CLOCK-DATA.
+       01 SHM-END-CLOCK   TYPE CLOCK-DATA.
+       01 SHM-ELAPSED-CS PIC 9(8).
+       01 CMD-ARG-COUNT PIC 9(2).
+       01 CMD-ARG-NUM   PIC 9(2).
+       01 CMD-ARG-VAL   PIC X(20).
+       01 COMPARE-SWITCH PIC X       VALUE "N".
+       01 EXPORT-SWITCH  PIC X       VALUE "N".
+       01 EXPORT-LINE    PIC X(100).
+       01 CSV-LINE       PIC X(100).
+       01 ERR-LOOKUP-NUM  PIC 9(4).
+       01 ERR-LOOKUP-CODE PIC X(4).
+       01 ERR-IDX         PIC 9(2).
+       01 AUDIT-LINE      PIC X(100).
+       01 AUDIT-DATE      PIC 9(8).
+       01 AUDIT-TIME      PIC 9(8).
+       01 CMD-LINE        PIC X(200).
        PROCEDURE DIVISION.
       * Check kernel configuration
-           CALL "system" USING "perl -e 'exit 1 unless do \"config/kernel.conf\"->{IPC_PIPE}'".
+           CALL "system" USING
+               "perl -e 'my $c = do ""config/kernel.conf""; exit 1
+      -        "unless $c->{IPC_PIPE}'"
            IF RETURN-CODE NOT = 0
                MOVE "Pipe not supported" TO BUFFER
-               MOVE 17 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+               MOVE 17 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
                CALL "sys_exit_c" USING 1
            END-IF
+      * Pull the configured iteration count and payload size into a
+      * control file, then read them back into working storage
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf""; open"
+                      DELIMITED BY SIZE
+                  "(F, "">"",""config/.ipc-params"") or exit 2;"
+                      DELIMITED BY SIZE
+                  " printf F ""%04d%04d"", $c->{IPC_ITERATIONS} || "
+                      DELIMITED BY SIZE
+                  "1000, $c->{IPC_PAYLOAD} || 1; close F;'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE 1000 TO ITERATIONS
+               MOVE 1 TO PAYLOAD-SIZE
+           ELSE
+               OPEN INPUT PARAMS-CONF-FILE
+               READ PARAMS-CONF-FILE
+                   AT END
+                       MOVE 1000 TO CONF-ITERATIONS
+                       MOVE 1 TO CONF-PAYLOAD
+               END-READ
+               CLOSE PARAMS-CONF-FILE
+               MOVE CONF-ITERATIONS TO ITERATIONS
+               MOVE CONF-PAYLOAD TO PAYLOAD-SIZE
+           END-IF.
+           MOVE PAYLOAD-SIZE TO MSG-LEN.
+      * An optional "COMPARE" argument also times a shared-memory pass
+      * alongside the pipe pass; an optional "EXPORT" argument (in
+      * either order, combinable with COMPARE) also drops a key=value
+      * snapshot for monitoring tools to pick up
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM VARYING CMD-ARG-NUM FROM 1 BY 1
+                   UNTIL CMD-ARG-NUM > CMD-ARG-COUNT
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               IF CMD-ARG-VAL(1:7) = "COMPARE"
+                   MOVE "Y" TO COMPARE-SWITCH
+               END-IF
+               IF CMD-ARG-VAL(1:6) = "EXPORT"
+                   MOVE "Y" TO EXPORT-SWITCH
+               END-IF
+           END-PERFORM.
       * Create pipe
            CALL "sys_pipe_c" USING PIPEFD GIVING RESULT
            IF RESULT NOT = 0
-               MOVE "Pipe failed" TO BUFFER
-               MOVE 12 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+               MOVE RESULT TO ERR-LOOKUP-NUM
+               MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+               MOVE ERR-TEXT(10) TO BUFFER
+               PERFORM VARYING ERR-IDX FROM 1 BY 1 UNTIL ERR-IDX > 10
+                   IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                       MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               MOVE 40 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT AUDIT-TIME FROM TIME
+               MOVE SPACES TO AUDIT-LINE
+               STRING "PROG:IPC-STATS CALL:sys_pipe_c RC:"
+                          DELIMITED BY SIZE
+                      RESULT DELIMITED BY SIZE
+                      " DATE:" DELIMITED BY SIZE
+                      AUDIT-DATE DELIMITED BY SIZE
+                      " TIME:" DELIMITED BY SIZE
+                      AUDIT-TIME DELIMITED BY SIZE
+                      INTO AUDIT-LINE
+               OPEN EXTEND AUDIT-LOG-FILE
+               WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+               CLOSE AUDIT-LOG-FILE
                CALL "sys_exit_c" USING 1
            END-IF
       * Fork to test pipe
            CALL "sys_fork_c" GIVING PID
            IF PID = -1
-               MOVE "Fork failed" TO BUFFER
-               MOVE 12 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+               MOVE RESULT TO ERR-LOOKUP-NUM
+               MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+               MOVE ERR-TEXT(10) TO BUFFER
+               PERFORM VARYING ERR-IDX FROM 1 BY 1 UNTIL ERR-IDX > 10
+                   IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                       MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               MOVE 40 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT AUDIT-TIME FROM TIME
+               MOVE SPACES TO AUDIT-LINE
+               STRING "PROG:IPC-STATS CALL:sys_fork_c RC:"
+                          DELIMITED BY SIZE
+                      RESULT DELIMITED BY SIZE
+                      " DATE:" DELIMITED BY SIZE
+                      AUDIT-DATE DELIMITED BY SIZE
+                      " TIME:" DELIMITED BY SIZE
+                      AUDIT-TIME DELIMITED BY SIZE
+                      INTO AUDIT-LINE
+               OPEN EXTEND AUDIT-LOG-FILE
+               WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+               CLOSE AUDIT-LOG-FILE
                CALL "sys_exit_c" USING 1
            END-IF
            IF PID = 0
       * Child: write to pipe
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITERATIONS
-                   CALL "sys_write_c" USING WRITE-FD OF PIPEFD BUFFER COUNT GIVING RESULT
+                   CALL "sys_write_c" USING WRITE-FD OF PIPEFD
+                       BUFFER MSG-LEN GIVING RESULT
                END-PERFORM
                CALL "sys_exit_c" USING 0
+           END-IF.
+      * Parent: read from pipe, timing the whole pass. SYS-CLOCK is
+      * used instead of the TIME special register so a pass that
+      * crosses a minute or hour boundary is still timed correctly
+           CALL "sys_clock_c" USING START-CLOCK GIVING RESULT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITERATIONS
+               CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF
+                   MSG-LEN GIVING RESULT
+           END-PERFORM.
+           CALL "sys_clock_c" USING END-CLOCK GIVING RESULT.
+           IF CLOCK-MICROS OF END-CLOCK < CLOCK-MICROS OF START-CLOCK
+               COMPUTE ELAPSED-CS =
+                   (CLOCK-SECONDS OF END-CLOCK
+                       - CLOCK-SECONDS OF START-CLOCK - 1) * 100
+                   + (CLOCK-MICROS OF END-CLOCK + 1000000
+                       - CLOCK-MICROS OF START-CLOCK) / 10000
            ELSE
-      * Parent: read from pipe
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITERATIONS
-                   CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF COUNT GIVING RESULT
-               END-PERFORM
-               MOVE "IPC Throughput: " TO BUFFER
-               STRING BUFFER DELIMITED BY SIZE
-                      ITERATIONS DELIMITED BY SIZE
-                      " bytes" DELIMITED BY SIZE
-                      INTO BUFFER
-               MOVE 50 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
-               CALL "sys_exit_c" USING 0
+               COMPUTE ELAPSED-CS =
+                   (CLOCK-SECONDS OF END-CLOCK
+                       - CLOCK-SECONDS OF START-CLOCK) * 100
+                   + (CLOCK-MICROS OF END-CLOCK
+                       - CLOCK-MICROS OF START-CLOCK) / 10000
+           END-IF.
+           STRING "IPC Throughput: " DELIMITED BY SIZE
+                  ITERATIONS DELIMITED BY SIZE
+                  " msgs in " DELIMITED BY SIZE
+                  ELAPSED-CS DELIMITED BY SIZE
+                  " cs (pipe)" DELIMITED BY SIZE
+                  INTO BUFFER
+           MOVE 50 TO MSG-LEN.
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT.
+           OPEN EXTEND CSV-FILE.
+           MOVE SPACES TO CSV-LINE.
+           STRING "PIPE," DELIMITED BY SIZE
+                  ITERATIONS DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PAYLOAD-SIZE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ELAPSED-CS DELIMITED BY SIZE
+                  INTO CSV-LINE
+           WRITE CSV-RECORD FROM CSV-LINE.
+      * Append this pass's elapsed time to the shared cross-run history
+      * so a trend program can compare it against an earlier baseline
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           OPEN EXTEND PERF-HISTORY-FILE.
+           MOVE AUDIT-DATE TO PH-DATE.
+           MOVE AUDIT-TIME TO PH-TIME.
+           MOVE "IPC-STATS" TO PH-PROGRAM.
+           MOVE "PIPE_ELAPSED_CS" TO PH-METRIC.
+           MOVE ELAPSED-CS TO PH-VALUE.
+           WRITE PERF-HISTORY-RECORD.
+           CLOSE PERF-HISTORY-FILE.
+           IF EXPORT-SWITCH = "Y"
+               OPEN OUTPUT EXPORT-FILE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "PROGRAM=IPC-STATS" DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "PIPE_ELAPSED_CS=" DELIMITED BY SIZE
+                      ELAPSED-CS DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               CLOSE EXPORT-FILE
+           END-IF.
+           IF COMPARE-SWITCH = "Y"
+      * Shared memory has no per-message transfer syscall in this API,
+      * so the comparable cost is the in-process copy a real SHM
+      * consumer would pay on every message
+               MOVE 1024 TO SHM-SIZE OF SHM-INSTANCE
+               CALL "sys_shm_c" USING SHM-INSTANCE GIVING RESULT
+               IF RESULT NOT = 0
+                   MOVE RESULT TO ERR-LOOKUP-NUM
+                   MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                   MOVE ERR-TEXT(10) TO BUFFER
+                   PERFORM VARYING ERR-IDX FROM 1 BY 1
+                           UNTIL ERR-IDX > 10
+                       IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                           MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   MOVE 40 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:IPC-STATS CALL:sys_shm_c RC:"
+                              DELIMITED BY SIZE
+                          RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
+               ELSE
+                   CALL "sys_clock_c" USING SHM-START-CLOCK
+                       GIVING RESULT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITERATIONS
+                       MOVE BUFFER(1:PAYLOAD-SIZE)
+                           TO SHM-BUF(1:PAYLOAD-SIZE)
+                   END-PERFORM
+                   CALL "sys_clock_c" USING SHM-END-CLOCK
+                       GIVING RESULT
+                   IF CLOCK-MICROS OF SHM-END-CLOCK
+                           < CLOCK-MICROS OF SHM-START-CLOCK
+                       COMPUTE SHM-ELAPSED-CS =
+                           (CLOCK-SECONDS OF SHM-END-CLOCK
+                               - CLOCK-SECONDS OF SHM-START-CLOCK
+                               - 1) * 100
+                           + (CLOCK-MICROS OF SHM-END-CLOCK + 1000000
+                               - CLOCK-MICROS OF SHM-START-CLOCK)
+                               / 10000
+                   ELSE
+                       COMPUTE SHM-ELAPSED-CS =
+                           (CLOCK-SECONDS OF SHM-END-CLOCK
+                               - CLOCK-SECONDS OF SHM-START-CLOCK) * 100
+                           + (CLOCK-MICROS OF SHM-END-CLOCK
+                               - CLOCK-MICROS OF SHM-START-CLOCK)
+                               / 10000
+                   END-IF
+                   STRING "IPC Throughput: " DELIMITED BY SIZE
+                          ITERATIONS DELIMITED BY SIZE
+                          " msgs in " DELIMITED BY SIZE
+                          SHM-ELAPSED-CS DELIMITED BY SIZE
+                          " cs (shm)" DELIMITED BY SIZE
+                          INTO BUFFER
+                   MOVE 50 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   MOVE SPACES TO CSV-LINE
+                   STRING "SHM," DELIMITED BY SIZE
+                          ITERATIONS DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          PAYLOAD-SIZE DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          SHM-ELAPSED-CS DELIMITED BY SIZE
+                          INTO CSV-LINE
+                   WRITE CSV-RECORD FROM CSV-LINE
+                   OPEN EXTEND PERF-HISTORY-FILE
+                   MOVE AUDIT-DATE TO PH-DATE
+                   MOVE AUDIT-TIME TO PH-TIME
+                   MOVE "IPC-STATS" TO PH-PROGRAM
+                   MOVE "SHM_ELAPSED_CS" TO PH-METRIC
+                   MOVE SHM-ELAPSED-CS TO PH-VALUE
+                   WRITE PERF-HISTORY-RECORD
+                   CLOSE PERF-HISTORY-FILE
+                   IF EXPORT-SWITCH = "Y"
+                       OPEN EXTEND EXPORT-FILE
+                       MOVE SPACES TO EXPORT-LINE
+                       STRING "SHM_ELAPSED_CS=" DELIMITED BY SIZE
+                              SHM-ELAPSED-CS DELIMITED BY SIZE
+                              INTO EXPORT-LINE
+                       WRITE EXPORT-RECORD FROM EXPORT-LINE
+                       CLOSE EXPORT-FILE
+                   END-IF
+               END-IF
            END-IF.
+           CLOSE CSV-FILE.
+           CALL "sys_exit_c" USING 0.
            STOP RUN.

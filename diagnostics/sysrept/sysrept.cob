@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYSREPT.
+      * CoreA End-of-Day Operations Report (COBOL)
+      * Pulls together IPC-STATS, MEM-ANALYZER, and PROCMON's own
+      * output files into one formatted end-of-day listing
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEM-REPORT-FILE ASSIGN TO "mem_analyzer.report"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MEM-FILE-STATUS.
+           SELECT PROCMON-REPORT-FILE ASSIGN TO "procmon.report"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PM-FILE-STATUS.
+           SELECT IPC-CSV-FILE ASSIGN TO "ipc_stats.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IPC-FILE-STATUS.
+           SELECT SYSREPT-REPORT-FILE ASSIGN TO "sysrept.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEM-REPORT-FILE.
+       01 MEM-REPORT-RECORD PIC X(100).
+       FD  PROCMON-REPORT-FILE.
+       01 PROCMON-REPORT-RECORD PIC X(100).
+       FD  IPC-CSV-FILE.
+       01 IPC-CSV-RECORD PIC X(100).
+       FD  SYSREPT-REPORT-FILE.
+       01 SYSREPT-REPORT-RECORD PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER          PIC X(100).
+       01 MSG-LEN         PIC 9(9).
+       01 OUT-FD          PIC 9(9)  VALUE 1.
+       01 RESULT          PIC 9(9).
+       01 REPORT-LINE     PIC X(100).
+       01 RPT-DATE        PIC 9(8).
+       01 RPT-TIME        PIC 9(8).
+       01 MEM-FILE-STATUS PIC XX.
+       01 PM-FILE-STATUS  PIC XX.
+       01 IPC-FILE-STATUS PIC XX.
+       01 MEM-LEAK-COUNT  PIC 9(4)  VALUE 0.
+       01 MEM-SEGMENTS    PIC 9(4)  VALUE 0.
+       01 PM-ORPHAN-COUNT PIC 9(4)  VALUE 0.
+       01 PM-ITERATIONS   PIC 9(4)  VALUE 0.
+       01 IPC-RUN-COUNT   PIC 9(4)  VALUE 0.
+       PROCEDURE DIVISION.
+      * Pull the leak total out of MEM-ANALYZER's own summary line
+           OPEN INPUT MEM-REPORT-FILE.
+           IF MEM-FILE-STATUS = "00"
+               PERFORM UNTIL MEM-FILE-STATUS NOT = "00"
+                   READ MEM-REPORT-FILE
+                       AT END
+                           MOVE "10" TO MEM-FILE-STATUS
+                       NOT AT END
+                           IF MEM-REPORT-RECORD(1:14)
+                                   = "SUMMARY LEAKS:"
+                               MOVE MEM-REPORT-RECORD(15:4)
+                                   TO MEM-LEAK-COUNT
+                               MOVE MEM-REPORT-RECORD(23:4)
+                                   TO MEM-SEGMENTS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MEM-REPORT-FILE
+           END-IF.
+      * Pull the orphan total out of PROCMON's own summary line
+           OPEN INPUT PROCMON-REPORT-FILE.
+           IF PM-FILE-STATUS = "00"
+               PERFORM UNTIL PM-FILE-STATUS NOT = "00"
+                   READ PROCMON-REPORT-FILE
+                       AT END
+                           MOVE "10" TO PM-FILE-STATUS
+                       NOT AT END
+                           IF PROCMON-REPORT-RECORD(1:17)
+                                   = "SUMMARY ORPHANED:"
+                               MOVE PROCMON-REPORT-RECORD(18:4)
+                                   TO PM-ORPHAN-COUNT
+                               MOVE PROCMON-REPORT-RECORD(26:4)
+                                   TO PM-ITERATIONS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROCMON-REPORT-FILE
+           END-IF.
+      * IPC-STATS has no single summary line - count how many timing
+      * runs it has appended to its CSV history instead
+           OPEN INPUT IPC-CSV-FILE.
+           IF IPC-FILE-STATUS = "00"
+               PERFORM UNTIL IPC-FILE-STATUS NOT = "00"
+                   READ IPC-CSV-FILE
+                       AT END
+                           MOVE "10" TO IPC-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO IPC-RUN-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE IPC-CSV-FILE
+           END-IF.
+           ACCEPT RPT-DATE FROM DATE YYYYMMDD.
+           ACCEPT RPT-TIME FROM TIME.
+           OPEN OUTPUT SYSREPT-REPORT-FILE.
+      * Page header, in the style of a classic report writer listing
+           MOVE SPACES TO REPORT-LINE.
+           MOVE "CoreA End-of-Day Operations Report" TO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Date: " DELIMITED BY SIZE
+                  RPT-DATE DELIMITED BY SIZE
+                  "    Time: " DELIMITED BY SIZE
+                  RPT-TIME DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE "SOURCE        METRIC                VALUE"
+               TO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE "------        ------                -----"
+               TO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "MEM-ANALYZER  Leaks                 "
+                      DELIMITED BY SIZE
+                  MEM-LEAK-COUNT DELIMITED BY SIZE
+                  " of " DELIMITED BY SIZE
+                  MEM-SEGMENTS DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "PROCMON       Orphaned trees        "
+                      DELIMITED BY SIZE
+                  PM-ORPHAN-COUNT DELIMITED BY SIZE
+                  " of " DELIMITED BY SIZE
+                  PM-ITERATIONS DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "IPC-STATS     Runs recorded         "
+                      DELIMITED BY SIZE
+                  IPC-RUN-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           MOVE "END OF REPORT" TO REPORT-LINE.
+           WRITE SYSREPT-REPORT-RECORD FROM REPORT-LINE.
+           CLOSE SYSREPT-REPORT-FILE.
+      * Echo the same listing to the console
+           MOVE "CoreA End-of-Day Operations Report" TO BUFFER.
+           MOVE 35 TO MSG-LEN.
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

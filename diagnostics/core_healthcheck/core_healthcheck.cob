@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORE-HEALTHCHECK.
+      * CoreA Syscall Health Check (COBOL)
+      * Exercises every syscall category defined in syscall.cpy's
+      * SYSCALL-NUMBERS against the current config/kernel.conf flags
+      * and prints one PASS/FAIL/SKIP matrix, instead of only finding
+      * out a category is broken when some other program trips over it
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMS-CONF-FILE ASSIGN TO "config/.hc-params"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HEALTHCHECK-REPORT-FILE ASSIGN TO
+               "core_healthcheck.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMS-CONF-FILE.
+       01 PARAMS-CONF-RECORD.
+           05 CONF-PROCESS        PIC 9(1).
+           05 CONF-IPC-PIPE       PIC 9(1).
+           05 CONF-IPC-SEMAPHORE  PIC 9(1).
+           05 CONF-IPC-MUTEX      PIC 9(1).
+           05 CONF-IPC-SHM        PIC 9(1).
+       FD  HEALTHCHECK-REPORT-FILE.
+       01 HEALTHCHECK-REPORT-RECORD PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER          PIC X(100).
+       01 MSG-LEN         PIC 9(9).
+       01 OUT-FD          PIC 9(9)  VALUE 1.
+       01 RESULT          PIC 9(9).
+       01 REPORT-LINE     PIC X(100).
+       01 PROCESS-FLAG       PIC 9(1) VALUE 1.
+       01 IPC-PIPE-FLAG      PIC 9(1) VALUE 1.
+       01 IPC-SEMAPHORE-FLAG PIC 9(1) VALUE 1.
+       01 IPC-MUTEX-FLAG     PIC 9(1) VALUE 1.
+       01 IPC-SHM-FLAG       PIC 9(1) VALUE 1.
+       01 PIPEFD          TYPE PIPE-FD.
+       01 SEM-DATA        TYPE SEMAPHORE-DATA.
+       01 MUTEX-INSTANCE  TYPE MUTEX-DATA.
+       01 SHM-INSTANCE    TYPE SHM-DATA.
+       01 MSGQ-INSTANCE   TYPE MSG-QUEUE-DATA.
+       01 SIG-DATA        TYPE SIGNAL-DATA.
+       01 CLOCK-INSTANCE  TYPE CLOCK-DATA.
+       01 CHILD-PID       PIC 9(9).
+       01 HAVE-CHILD-SWITCH PIC X    VALUE "N".
+       01 SHM-OK-SWITCH   PIC X      VALUE "N".
+       01 HC-IDX          PIC 9(4).
+       01 HC-COUNT        PIC 9(4)  VALUE 0.
+       01 FAIL-COUNT      PIC 9(4)  VALUE 0.
+       01 HC-TABLE.
+           05 HC-ENTRY OCCURS 11 TIMES.
+               10 HC-NAME    PIC X(16).
+               10 HC-STATUS  PIC X(12).
+       01 CMD-LINE            PIC X(200).
+       PROCEDURE DIVISION.
+      * Pull the flags that gate each category into a control file,
+      * then read them back into working storage
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf""; open"
+                      DELIMITED BY SIZE
+                  "(F, "">"",""config/.hc-params"") or exit 2;"
+                      DELIMITED BY SIZE
+                  " printf F ""%d%d%d%d%d"", $c->{PROCESS} || 0,"
+                      DELIMITED BY SIZE
+                  " $c->{IPC_PIPE} || 0, $c->{IPC_SEMAPHORE} || 0,"
+                      DELIMITED BY SIZE
+                  " $c->{IPC_MUTEX} || 0, $c->{IPC_SHM} || 0;"
+                      DELIMITED BY SIZE
+                  " close F;'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
+           IF RETURN-CODE = 0
+               OPEN INPUT PARAMS-CONF-FILE
+               READ PARAMS-CONF-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARAMS-CONF-FILE
+               MOVE CONF-PROCESS TO PROCESS-FLAG
+               MOVE CONF-IPC-PIPE TO IPC-PIPE-FLAG
+               MOVE CONF-IPC-SEMAPHORE TO IPC-SEMAPHORE-FLAG
+               MOVE CONF-IPC-MUTEX TO IPC-MUTEX-FLAG
+               MOVE CONF-IPC-SHM TO IPC-SHM-FLAG
+           END-IF.
+      * WRITE - no config flag gates it, every program depends on it
+           ADD 1 TO HC-COUNT.
+           MOVE "WRITE" TO HC-NAME(HC-COUNT).
+           MOVE "x" TO BUFFER.
+           MOVE 1 TO MSG-LEN.
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT.
+           IF RESULT = 0
+               MOVE "PASS" TO HC-STATUS(HC-COUNT)
+           ELSE
+               MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+               ADD 1 TO FAIL-COUNT
+           END-IF.
+      * EXIT - terminates the caller, so it cannot be exercised without
+      * ending this health check itself
+           ADD 1 TO HC-COUNT.
+           MOVE "EXIT" TO HC-NAME(HC-COUNT).
+           MOVE "SKIP(N/A)" TO HC-STATUS(HC-COUNT).
+      * FORK - gated by PROCESS; the child exits immediately and is
+      * also kept around as the target for the SIGNAL check below
+           ADD 1 TO HC-COUNT.
+           MOVE "FORK" TO HC-NAME(HC-COUNT).
+           IF PROCESS-FLAG = 0
+               MOVE "SKIP(CONFIG)" TO HC-STATUS(HC-COUNT)
+           ELSE
+               CALL "sys_fork_c" GIVING CHILD-PID
+               IF CHILD-PID = 0
+                   CALL "sys_exit_c" USING 0
+               END-IF
+               IF CHILD-PID NOT = -1
+                   MOVE "PASS" TO HC-STATUS(HC-COUNT)
+                   MOVE "Y" TO HAVE-CHILD-SWITCH
+               ELSE
+                   MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+           END-IF.
+      * PIPE - gated by IPC_PIPE
+           ADD 1 TO HC-COUNT.
+           MOVE "PIPE" TO HC-NAME(HC-COUNT).
+           IF IPC-PIPE-FLAG = 0
+               MOVE "SKIP(CONFIG)" TO HC-STATUS(HC-COUNT)
+           ELSE
+               CALL "sys_pipe_c" USING PIPEFD GIVING RESULT
+               IF RESULT = 0
+                   MOVE "PASS" TO HC-STATUS(HC-COUNT)
+               ELSE
+                   MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+           END-IF.
+      * SEMAPHORE - gated by IPC_SEMAPHORE
+           ADD 1 TO HC-COUNT.
+           MOVE "SEMAPHORE" TO HC-NAME(HC-COUNT).
+           IF IPC-SEMAPHORE-FLAG = 0
+               MOVE "SKIP(CONFIG)" TO HC-STATUS(HC-COUNT)
+           ELSE
+               MOVE 0 TO SEM-VALUE OF SEM-DATA
+               CALL "sys_semaphore_c" USING SEM-DATA GIVING RESULT
+               IF RESULT = 0
+                   MOVE "PASS" TO HC-STATUS(HC-COUNT)
+               ELSE
+                   MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+           END-IF.
+      * MUTEX - gated by IPC_MUTEX
+           ADD 1 TO HC-COUNT.
+           MOVE "MUTEX" TO HC-NAME(HC-COUNT).
+           IF IPC-MUTEX-FLAG = 0
+               MOVE "SKIP(CONFIG)" TO HC-STATUS(HC-COUNT)
+           ELSE
+               MOVE 0 TO MUTEX-LOCK OF MUTEX-INSTANCE
+               CALL "sys_mutex_c" USING MUTEX-INSTANCE GIVING RESULT
+               IF RESULT = 0
+                   MOVE "PASS" TO HC-STATUS(HC-COUNT)
+               ELSE
+                   MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+           END-IF.
+      * SHM - gated by IPC_SHM; freed again below if it succeeds
+           ADD 1 TO HC-COUNT.
+           MOVE "SHM" TO HC-NAME(HC-COUNT).
+           IF IPC-SHM-FLAG = 0
+               MOVE "SKIP(CONFIG)" TO HC-STATUS(HC-COUNT)
+           ELSE
+               MOVE 1024 TO SHM-SIZE OF SHM-INSTANCE
+               CALL "sys_shm_c" USING SHM-INSTANCE GIVING RESULT
+               IF RESULT = 0
+                   MOVE "PASS" TO HC-STATUS(HC-COUNT)
+                   MOVE "Y" TO SHM-OK-SWITCH
+               ELSE
+                   MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+           END-IF.
+      * SHM-FREE - only meaningful once an SHM segment above succeeded
+           ADD 1 TO HC-COUNT.
+           MOVE "SHM-FREE" TO HC-NAME(HC-COUNT).
+           IF SHM-OK-SWITCH = "N"
+               MOVE "SKIP(NO SHM)" TO HC-STATUS(HC-COUNT)
+           ELSE
+               CALL "sys_shm_free_c" USING SHM-INSTANCE GIVING RESULT
+               IF RESULT = 0
+                   MOVE "PASS" TO HC-STATUS(HC-COUNT)
+               ELSE
+                   MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+           END-IF.
+      * MSGQUEUE - no config flag gates it
+           ADD 1 TO HC-COUNT.
+           MOVE "MSGQUEUE" TO HC-NAME(HC-COUNT).
+           MOVE 1 TO MQ-TYPE OF MSGQ-INSTANCE.
+           MOVE 0 TO MQ-PAYLOAD-LEN OF MSGQ-INSTANCE.
+           CALL "sys_msgqueue_c" USING MSGQ-INSTANCE GIVING RESULT.
+           IF RESULT = 0
+               MOVE "PASS" TO HC-STATUS(HC-COUNT)
+           ELSE
+               MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+               ADD 1 TO FAIL-COUNT
+           END-IF.
+      * SIGNAL - needs a live child to target; uses the one FORK left
+      * running above rather than signalling this process itself
+           ADD 1 TO HC-COUNT.
+           MOVE "SIGNAL" TO HC-NAME(HC-COUNT).
+           IF HAVE-CHILD-SWITCH = "N"
+               MOVE "SKIP(NO CHILD)" TO HC-STATUS(HC-COUNT)
+           ELSE
+               MOVE CHILD-PID TO SIG-PID OF SIG-DATA
+               MOVE 15 TO SIG-NUMBER OF SIG-DATA
+               CALL "sys_signal_c" USING SIG-DATA GIVING RESULT
+               IF RESULT = 0
+                   MOVE "PASS" TO HC-STATUS(HC-COUNT)
+               ELSE
+                   MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+                   ADD 1 TO FAIL-COUNT
+               END-IF
+           END-IF.
+      * CLOCK - no config flag gates it
+           ADD 1 TO HC-COUNT.
+           MOVE "CLOCK" TO HC-NAME(HC-COUNT).
+           CALL "sys_clock_c" USING CLOCK-INSTANCE GIVING RESULT.
+           IF RESULT = 0
+               MOVE "PASS" TO HC-STATUS(HC-COUNT)
+           ELSE
+               MOVE "FAIL" TO HC-STATUS(HC-COUNT)
+               ADD 1 TO FAIL-COUNT
+           END-IF.
+           OPEN OUTPUT HEALTHCHECK-REPORT-FILE.
+           MOVE "CoreA Syscall Health Check" TO REPORT-LINE.
+           WRITE HEALTHCHECK-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE HEALTHCHECK-REPORT-RECORD FROM REPORT-LINE.
+           MOVE "CATEGORY          STATUS" TO REPORT-LINE.
+           WRITE HEALTHCHECK-REPORT-RECORD FROM REPORT-LINE.
+           PERFORM VARYING HC-IDX FROM 1 BY 1 UNTIL HC-IDX > HC-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING HC-NAME(HC-IDX) DELIMITED BY SPACE
+                      "  " DELIMITED BY SIZE
+                      HC-STATUS(HC-IDX) DELIMITED BY SPACE
+                      INTO REPORT-LINE
+               WRITE HEALTHCHECK-REPORT-RECORD FROM REPORT-LINE
+               MOVE 30 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD REPORT-LINE MSG-LEN
+                   GIVING RESULT
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SUMMARY FAILED:" DELIMITED BY SIZE
+                  FAIL-COUNT DELIMITED BY SIZE
+                  " OF:" DELIMITED BY SIZE
+                  HC-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE HEALTHCHECK-REPORT-RECORD FROM REPORT-LINE.
+           CLOSE HEALTHCHECK-REPORT-FILE.
+           IF FAIL-COUNT NOT = 0
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

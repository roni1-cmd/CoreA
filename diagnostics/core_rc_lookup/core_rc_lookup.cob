@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORE-RC-LOOKUP.
+      * CoreA Return Code Translator (COBOL)
+      * Takes a raw exit code, as it would appear in a batch log like
+      * CORE-BATCH's or CORECTL's report, and prints its English
+      * meaning from the shared RETCODES.cpy table
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       COPY "retcodes.cpy".
+       01 BUFFER          PIC X(100).
+       01 MSG-LEN         PIC 9(9).
+       01 OUT-FD          PIC 9(9)  VALUE 1.
+       01 RESULT          PIC 9(9).
+       01 CMD-ARG-COUNT PIC 9(2).
+       01 CMD-ARG-NUM   PIC 9(2).
+       01 CMD-ARG-VAL   PIC X(20).
+       01 LOOKUP-NUM      PIC 9(4).
+       01 LOOKUP-CODE     PIC X(4).
+       01 LOOKUP-TEXT     PIC X(40).
+       01 RC-IDX          PIC 9(2).
+       PROCEDURE DIVISION.
+      * The raw code to translate is the program's one command-line
+      * argument
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF CMD-ARG-COUNT < 1
+               MOVE "CORE-RC-LOOKUP: usage CORE-RC-LOOKUP code"
+                   TO BUFFER
+               MOVE 41 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               CALL "sys_exit_c" USING RC-GENERIC-FAIL
+           END-IF.
+           MOVE 1 TO CMD-ARG-NUM.
+           DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE.
+           COMPUTE LOOKUP-NUM = FUNCTION NUMVAL(CMD-ARG-VAL).
+           MOVE LOOKUP-NUM TO LOOKUP-CODE.
+           MOVE "9999Unrecognized return code               "
+               TO LOOKUP-TEXT.
+           PERFORM VARYING RC-IDX FROM 1 BY 1 UNTIL RC-IDX > 12
+               IF RC-LOOKUP-CODE(RC-IDX) = LOOKUP-CODE
+                   MOVE RC-LOOKUP-TEXT(RC-IDX) TO LOOKUP-TEXT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO BUFFER.
+           STRING "RC:" DELIMITED BY SIZE
+                  LOOKUP-NUM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LOOKUP-TEXT DELIMITED BY SIZE
+                  INTO BUFFER.
+           MOVE 60 TO MSG-LEN.
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT.
+           CALL "sys_exit_c" USING RC-SUCCESS.
+           STOP RUN.

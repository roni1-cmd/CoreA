@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCKMGR.
+      * CoreA Lock Manager (COBOL)
+      * A thin command-line wrapper around SYS-MUTEX/MUTEX-DATA, so
+      * separate processes can serialize access to something they
+      * share (like an SHM segment) by agreeing on a mutex ID instead
+      * of each rolling its own locking
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER          PIC X(100).
+       01 MSG-LEN         PIC 9(9).
+       01 OUT-FD          PIC 9(9)  VALUE 1.
+       01 RESULT          PIC 9(9).
+       01 MUTEX-INSTANCE  TYPE MUTEX-DATA.
+       01 CMD-ARG-COUNT PIC 9(2).
+       01 CMD-ARG-NUM   PIC 9(2).
+       01 CMD-ARG-VAL   PIC X(20).
+       01 LOCK-ACTION   PIC X(6)  VALUE SPACES.
+       PROCEDURE DIVISION.
+      * First argument is the action (LOCK or UNLOCK), second is the
+      * numeric mutex ID the caller wants to serialize on
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF CMD-ARG-COUNT < 2
+               MOVE "LOCKMGR: usage LOCKMGR LOCK|UNLOCK mutex-id"
+                   TO BUFFER
+               MOVE 42 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           MOVE 1 TO CMD-ARG-NUM.
+           DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE.
+           MOVE CMD-ARG-VAL(1:6) TO LOCK-ACTION.
+           MOVE 2 TO CMD-ARG-NUM.
+           DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE.
+           COMPUTE MUTEX-ID OF MUTEX-INSTANCE =
+               FUNCTION NUMVAL(CMD-ARG-VAL).
+           IF LOCK-ACTION(1:4) = "LOCK"
+               MOVE 1 TO MUTEX-LOCK OF MUTEX-INSTANCE
+           ELSE
+               MOVE 0 TO MUTEX-LOCK OF MUTEX-INSTANCE
+           END-IF.
+           CALL "sys_mutex_c" USING MUTEX-INSTANCE GIVING RESULT.
+           IF RESULT NOT = 0
+               MOVE "LOCKMGR: mutex operation failed" TO BUFFER
+               MOVE 32 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KCONFREPT.
+      * CoreA Kernel Config Report (COBOL)
+      * Reads config/kernel.conf once and reports every feature flag
+      * and its current value, instead of each program guessing what
+      * is enabled from which ones refuse to start
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLAGS-CONF-FILE ASSIGN TO "config/.kc-flags"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KCONF-REPORT-FILE ASSIGN TO "kconfrept.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLAGS-CONF-FILE.
+       01 FLAGS-CONF-RECORD.
+           05 CONF-FLAG-NAME   PIC X(20).
+           05 CONF-FLAG-VALUE  PIC X(20).
+       FD  KCONF-REPORT-FILE.
+       01 KCONF-REPORT-RECORD PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER       PIC X(100).
+       01 MSG-LEN      PIC 9(9).
+       01 OUT-FD       PIC 9(9)  VALUE 1.
+       01 RESULT       PIC 9(9).
+       01 REPORT-LINE  PIC X(100).
+       01 FLAG-COUNT   PIC 9(4)  VALUE 0.
+       01 EOF-SWITCH   PIC X     VALUE "N".
+       PROCEDURE DIVISION.
+      * Dump every key/value pair out of the shared Perl config hash,
+      * sorted so the report reads the same way run to run
+           CALL "system" USING
+               "perl -e 'my $c = do ""config/kernel.conf""; open(F,
+      -        """>"",""config/.kc-flags"") or exit 2; for my $k (sort
+      -        " keys %$c) { printf F ""%-20s%-20s\n"", $k, $c->{$k}; }
+      -        " close F;'"
+           IF RETURN-CODE NOT = 0
+               MOVE "Cannot read kernel.conf" TO BUFFER
+               MOVE 23 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           OPEN INPUT FLAGS-CONF-FILE.
+           OPEN OUTPUT KCONF-REPORT-FILE.
+           PERFORM UNTIL EOF-SWITCH = "Y"
+               READ FLAGS-CONF-FILE
+                   AT END
+                       MOVE "Y" TO EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO FLAG-COUNT
+                       MOVE SPACES TO REPORT-LINE
+                       STRING CONF-FLAG-NAME DELIMITED BY SPACE
+                              "=" DELIMITED BY SIZE
+                              CONF-FLAG-VALUE DELIMITED BY SPACE
+                              INTO REPORT-LINE
+                       WRITE KCONF-REPORT-RECORD FROM REPORT-LINE
+                       MOVE 50 TO MSG-LEN
+                       CALL "sys_write_c" USING OUT-FD REPORT-LINE
+                           MSG-LEN GIVING RESULT
+               END-READ
+           END-PERFORM.
+           CLOSE FLAGS-CONF-FILE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SUMMARY FLAGS:" DELIMITED BY SIZE
+                  FLAG-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE KCONF-REPORT-RECORD FROM REPORT-LINE.
+           CLOSE KCONF-REPORT-FILE.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

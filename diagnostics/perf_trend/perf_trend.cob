@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERF-TREND.
+      * CoreA Performance Trend Comparison (COBOL)
+      * Reads the shared cross-run history CPU-BENCH and IPC-STATS
+      * append to, compares each metric's first recorded run against
+      * its most recent run, and flags any that moved past a
+      * regression threshold instead of waiting for an incident to
+      * notice a quietly slowing box
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERF-HISTORY-FILE ASSIGN TO "perf_history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PH-FILE-STATUS.
+           SELECT TREND-REPORT-FILE ASSIGN TO "perf_trend.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERF-HISTORY-FILE.
+       01 PERF-HISTORY-RECORD.
+           05 PH-DATE      PIC 9(8).
+           05 PH-TIME      PIC 9(8).
+           05 PH-PROGRAM   PIC X(20).
+           05 PH-METRIC    PIC X(20).
+           05 PH-VALUE     PIC 9(9).
+       FD  TREND-REPORT-FILE.
+       01 TREND-REPORT-RECORD PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY "syscall.cpy".
+       01 BUFFER          PIC X(100).
+       01 MSG-LEN         PIC 9(9).
+       01 OUT-FD          PIC 9(9)  VALUE 1.
+       01 RESULT          PIC 9(9).
+       01 REPORT-LINE     PIC X(100).
+       01 PH-FILE-STATUS  PIC XX.
+       01 THRESHOLD-PCT   PIC 9(3)  VALUE 10.
+       01 T               PIC 9(4).
+       01 T-TOTAL         PIC 9(4)  VALUE 0.
+       01 FOUND-SWITCH    PIC X     VALUE "N".
+       01 WORSE-SWITCH    PIC X     VALUE "N".
+       01 REGRESSED-COUNT PIC 9(4)  VALUE 0.
+       01 TREND-TABLE.
+           05 TREND-ENTRY OCCURS 50 TIMES.
+               10 TR-PROGRAM      PIC X(20).
+               10 TR-METRIC       PIC X(20).
+               10 TR-FIRST-VALUE  PIC 9(9).
+               10 TR-LAST-VALUE   PIC 9(9).
+               10 TR-RUNS         PIC 9(4)  VALUE 0.
+       PROCEDURE DIVISION.
+      * Fold every history record into a per PROGRAM/METRIC entry,
+      * keeping the first value seen as the baseline and the most
+      * recent value seen as today's number
+           OPEN INPUT PERF-HISTORY-FILE.
+           IF PH-FILE-STATUS = "00"
+               PERFORM UNTIL PH-FILE-STATUS NOT = "00"
+                   READ PERF-HISTORY-FILE
+                       AT END
+                           MOVE "10" TO PH-FILE-STATUS
+                       NOT AT END
+                           MOVE "N" TO FOUND-SWITCH
+                           PERFORM VARYING T FROM 1 BY 1
+                                   UNTIL T > T-TOTAL
+                               IF TR-PROGRAM(T) = PH-PROGRAM
+                                   AND TR-METRIC(T) = PH-METRIC
+                                   MOVE PH-VALUE TO TR-LAST-VALUE(T)
+                                   ADD 1 TO TR-RUNS(T)
+                                   MOVE "Y" TO FOUND-SWITCH
+                                   EXIT PERFORM
+                               END-IF
+                           END-PERFORM
+                           IF FOUND-SWITCH = "N" AND T-TOTAL < 50
+                               ADD 1 TO T-TOTAL
+                               MOVE PH-PROGRAM TO TR-PROGRAM(T-TOTAL)
+                               MOVE PH-METRIC TO TR-METRIC(T-TOTAL)
+                               MOVE PH-VALUE
+                                   TO TR-FIRST-VALUE(T-TOTAL)
+                               MOVE PH-VALUE
+                                   TO TR-LAST-VALUE(T-TOTAL)
+                               MOVE 1 TO TR-RUNS(T-TOTAL)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PERF-HISTORY-FILE
+           END-IF.
+           OPEN OUTPUT TREND-REPORT-FILE.
+           MOVE "CoreA Performance Trend Report" TO REPORT-LINE.
+           WRITE TREND-REPORT-RECORD FROM REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE TREND-REPORT-RECORD FROM REPORT-LINE.
+           MOVE "PROGRAM   METRIC            BASELINE  LATEST  STATUS"
+               TO REPORT-LINE.
+           WRITE TREND-REPORT-RECORD FROM REPORT-LINE.
+      * Elapsed-time metrics regress by going up; throughput metrics
+      * regress by going down
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T > T-TOTAL
+               MOVE "N" TO WORSE-SWITCH
+               IF TR-RUNS(T) NOT < 2
+                   IF TR-METRIC(T) = "PIPE_ELAPSED_CS"
+                           OR TR-METRIC(T) = "SHM_ELAPSED_CS"
+                       IF TR-LAST-VALUE(T) * 100 >
+                               TR-FIRST-VALUE(T) *
+                                   (100 + THRESHOLD-PCT)
+                           MOVE "Y" TO WORSE-SWITCH
+                       END-IF
+                   ELSE
+                       IF TR-LAST-VALUE(T) * 100 <
+                               TR-FIRST-VALUE(T) *
+                                   (100 - THRESHOLD-PCT)
+                           MOVE "Y" TO WORSE-SWITCH
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE SPACES TO REPORT-LINE
+               IF TR-RUNS(T) < 2
+                   STRING TR-PROGRAM(T) DELIMITED BY SPACE
+                          "  " DELIMITED BY SIZE
+                          TR-METRIC(T) DELIMITED BY SPACE
+                          "  " DELIMITED BY SIZE
+                          TR-FIRST-VALUE(T) DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          TR-LAST-VALUE(T) DELIMITED BY SIZE
+                          " NO BASELINE" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               ELSE
+                   IF WORSE-SWITCH = "Y"
+                       STRING TR-PROGRAM(T) DELIMITED BY SPACE
+                              "  " DELIMITED BY SIZE
+                              TR-METRIC(T) DELIMITED BY SPACE
+                              "  " DELIMITED BY SIZE
+                              TR-FIRST-VALUE(T) DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              TR-LAST-VALUE(T) DELIMITED BY SIZE
+                              " REGRESSED" DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                       ADD 1 TO REGRESSED-COUNT
+                   ELSE
+                       STRING TR-PROGRAM(T) DELIMITED BY SPACE
+                              "  " DELIMITED BY SIZE
+                              TR-METRIC(T) DELIMITED BY SPACE
+                              "  " DELIMITED BY SIZE
+                              TR-FIRST-VALUE(T) DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              TR-LAST-VALUE(T) DELIMITED BY SIZE
+                              " OK" DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                   END-IF
+               END-IF
+               WRITE TREND-REPORT-RECORD FROM REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SUMMARY REGRESSED:" DELIMITED BY SIZE
+                  REGRESSED-COUNT DELIMITED BY SIZE
+                  " OF:" DELIMITED BY SIZE
+                  T-TOTAL DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE TREND-REPORT-RECORD FROM REPORT-LINE.
+           CLOSE TREND-REPORT-FILE.
+           MOVE "CoreA Performance Trend Report complete" TO BUFFER.
+           MOVE 40 TO MSG-LEN.
+           CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN GIVING RESULT.
+           IF REGRESSED-COUNT NOT = 0
+               CALL "sys_exit_c" USING 1
+           END-IF.
+           CALL "sys_exit_c" USING 0.
+           STOP RUN.

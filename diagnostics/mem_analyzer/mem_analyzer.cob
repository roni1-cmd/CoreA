@@ -1,42 +1,407 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MEM-ANALYZER.
       * CoreA Memory Analyzer (COBOL)
-      * Reports shared memory usage
+      * Allocates, tracks and frees shared memory segments, reporting
+      * ownership, leaks and (optionally) a capacity-planning sweep
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMS-CONF-FILE ASSIGN TO "config/.ma-params"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MEM-REPORT-FILE ASSIGN TO "mem_analyzer.report"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORT-FILE ASSIGN TO "mem_analyzer.export"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMS-CONF-FILE.
+       01 PARAMS-CONF-RECORD.
+           05 CONF-SEGMENTS    PIC 9(4).
+           05 CONF-STRESS-MAX  PIC 9(9).
+       FD  MEM-REPORT-FILE.
+       01 MEM-REPORT-RECORD PIC X(100).
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(100).
+       FD  EXPORT-FILE.
+       01 EXPORT-RECORD PIC X(100).
        WORKING-STORAGE SECTION.
        COPY "syscall.cpy".
-       01 BUFFER      PIC X(100).
-       01 COUNT       PIC 9(9).
-       01 FD          PIC 9(9)  VALUE 1.
-       01 SHM-DATA    TYPE SHM-DATA.
-       01 RESULT      PIC 9(9).
-       01 SIZE        PIC 9(9)  VALUE 1024.
+       01 BUFFER       PIC X(100).
+       01 RECV-BUF     PIC X(100).
+       01 MSG-LEN      PIC 9(9).
+       01 OUT-FD       PIC 9(9)  VALUE 1.
+       01 PID          PIC 9(9).
+       01 RESULT       PIC 9(9).
+       01 PIPEFD       TYPE PIPE-FD.
+       01 OWNER-ALLOC-RESULT PIC 9(9) VALUE 0.
+       01 OWNER-FREE-RESULT  PIC 9(9) VALUE 0.
+       01 SEGMENTS     PIC 9(4)  VALUE 4.
+       01 STRESS-MAX   PIC 9(9)  VALUE 8192.
+       01 SIDX         PIC 9(4).
+       01 LEAK-COUNT   PIC 9(4)  VALUE 0.
+       01 REPORT-LINE  PIC X(100).
+       01 SHM-TABLE.
+           05 SHM-ENTRY OCCURS 9999 TIMES.
+               10 SHM-INSTANCE      TYPE SHM-DATA.
+               10 SHM-FREED-FLAG    PIC X       VALUE "N".
+       01 CMD-ARG-COUNT PIC 9(2).
+       01 CMD-ARG-NUM   PIC 9(2).
+       01 CMD-ARG-VAL   PIC X(20).
+       01 STRESS-SWITCH PIC X       VALUE "N".
+       01 STRESS-SIZE   PIC 9(9).
+       01 STRESS-INSTANCE TYPE SHM-DATA.
+       01 STRESS-LARGEST-OK PIC 9(9) VALUE 0.
+       01 CONCURRENT-SWITCH PIC X    VALUE "N".
+       01 CONCURRENT-ANALYZERS PIC 9(4) VALUE 3.
+       01 CIDX             PIC 9(4).
+       01 CONCURRENT-PID   PIC 9(9).
+       01 CONCURRENT-INSTANCE TYPE SHM-DATA.
+       01 CONCURRENT-RESULT   PIC 9(9).
+       01 LOCK-CMD         PIC X(60).
+       01 CMD-LINE         PIC X(200).
+       01 EXPORT-SWITCH    PIC X       VALUE "N".
+       01 EXPORT-LINE      PIC X(100).
+       01 ERR-LOOKUP-NUM    PIC 9(4).
+       01 ERR-LOOKUP-CODE   PIC X(4).
+       01 ERR-IDX           PIC 9(2).
+       01 AUDIT-LINE        PIC X(100).
+       01 AUDIT-DATE        PIC 9(8).
+       01 AUDIT-TIME        PIC 9(8).
        PROCEDURE DIVISION.
       * Check kernel configuration
-           CALL "system" USING "perl -e 'exit 1 unless do \"config/kernel.conf\"->{IPC_SHM}'".
+           CALL "system" USING
+               "perl -e 'my $c = do ""config/kernel.conf""; exit 1
+      -        "unless $c->{IPC_SHM}'"
            IF RETURN-CODE NOT = 0
                MOVE "SHM not supported" TO BUFFER
-               MOVE 16 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+               MOVE 16 TO MSG-LEN
+               CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                   GIVING RESULT
                CALL "sys_exit_c" USING 1
-           END-IF
-      * Allocate shared memory
-           MOVE SIZE TO SHM-SIZE OF SHM-DATA
-           CALL "sys_shm_c" USING SHM-DATA GIVING RESULT
-           IF RESULT NOT = 0
-               MOVE "SHM allocation failed" TO BUFFER
-               MOVE 20 TO COUNT
-               CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
-               CALL "sys_exit_c" USING 1
-           END-IF
-      * Report usage
-           MOVE "Allocated SHM: " TO BUFFER
-           STRING BUFFER DELIMITED BY SIZE
-                  SIZE DELIMITED BY SIZE
-                  " bytes" DELIMITED BY SIZE
-                  INTO BUFFER
-           MOVE 50 TO COUNT
-           CALL "sys_write_c" USING FD BUFFER COUNT GIVING RESULT
+           END-IF.
+      * Pull the configured segment count and stress ceiling into a
+      * control file, then read them back into working storage
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf""; open"
+                      DELIMITED BY SIZE
+                  "(F, "">"",""config/.ma-params"") or exit 2;"
+                      DELIMITED BY SIZE
+                  " printf F ""%04d%09d"", $c->{SHM_SEGMENTS} || 4,"
+                      DELIMITED BY SIZE
+                  " $c->{SHM_STRESS_MAX} || 8192; close F;'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE 4 TO SEGMENTS
+               MOVE 8192 TO STRESS-MAX
+           ELSE
+               OPEN INPUT PARAMS-CONF-FILE
+               READ PARAMS-CONF-FILE
+                   AT END
+                       MOVE 4 TO CONF-SEGMENTS
+                       MOVE 8192 TO CONF-STRESS-MAX
+               END-READ
+               CLOSE PARAMS-CONF-FILE
+               MOVE CONF-SEGMENTS TO SEGMENTS
+               MOVE CONF-STRESS-MAX TO STRESS-MAX
+           END-IF.
+      * An optional "STRESS" argument runs a capacity-planning sweep in
+      * addition to the normal segment tracking below; an optional
+      * "CONCURRENT" argument runs the lock-serialized sweep; an
+      * optional "EXPORT" argument (any order, combinable with either)
+      * also drops a key=value snapshot for monitoring tools to pick up
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM VARYING CMD-ARG-NUM FROM 1 BY 1
+                   UNTIL CMD-ARG-NUM > CMD-ARG-COUNT
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               IF CMD-ARG-VAL(1:6) = "STRESS"
+                   MOVE "Y" TO STRESS-SWITCH
+               END-IF
+               IF CMD-ARG-VAL(1:10) = "CONCURRENT"
+                   MOVE "Y" TO CONCURRENT-SWITCH
+               END-IF
+               IF CMD-ARG-VAL(1:6) = "EXPORT"
+                   MOVE "Y" TO EXPORT-SWITCH
+               END-IF
+           END-PERFORM.
+           OPEN OUTPUT MEM-REPORT-FILE.
+      * Allocate each tracked segment behind its own forked owner. A
+      * shm attach is only meaningful in the process that made it, so
+      * the child performs both the sys_shm_c and the sys_shm_free_c
+      * calls itself and reports the outcome of each back over a pipe
+      * - that way the PID recorded as owner is the one that actually
+      * held the segment, instead of a child that exited without ever
+      * touching it
+           PERFORM VARYING SIDX FROM 1 BY 1 UNTIL SIDX > SEGMENTS
+               CALL "sys_pipe_c" USING PIPEFD GIVING RESULT
+               IF RESULT NOT = 0
+                   MOVE RESULT TO ERR-LOOKUP-NUM
+                   MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                   MOVE ERR-TEXT(10) TO BUFFER
+                   PERFORM VARYING ERR-IDX FROM 1 BY 1
+                           UNTIL ERR-IDX > 10
+                       IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                           MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   MOVE 40 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:MEM-ANALYZER CALL:sys_pipe_c RC:"
+                              DELIMITED BY SIZE
+                          RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
+                   CALL "sys_exit_c" USING 1
+               END-IF
+               CALL "sys_fork_c" GIVING PID
+               IF PID = -1
+                   MOVE RESULT TO ERR-LOOKUP-NUM
+                   MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                   MOVE ERR-TEXT(10) TO BUFFER
+                   PERFORM VARYING ERR-IDX FROM 1 BY 1
+                           UNTIL ERR-IDX > 10
+                       IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                           MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   MOVE 40 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:MEM-ANALYZER CALL:sys_fork_c RC:"
+                              DELIMITED BY SIZE
+                          RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
+                   CALL "sys_exit_c" USING 1
+               END-IF
+               IF PID = 0
+      * Owning child: allocate, then immediately free since only this
+      * process can meaningfully release what it attached, and report
+      * both raw outcomes back so the parent's ownership record and
+      * audit log reflect what actually happened
+                   MOVE 1024 TO SHM-SIZE OF SHM-INSTANCE(SIDX)
+                   CALL "sys_shm_c" USING SHM-INSTANCE(SIDX)
+                       GIVING OWNER-ALLOC-RESULT
+                   MOVE 0 TO OWNER-FREE-RESULT
+                   IF OWNER-ALLOC-RESULT = 0
+                       CALL "sys_shm_free_c" USING SHM-INSTANCE(SIDX)
+                           GIVING OWNER-FREE-RESULT
+                   END-IF
+                   STRING "AR:" DELIMITED BY SIZE
+                          OWNER-ALLOC-RESULT DELIMITED BY SIZE
+                          " FR:" DELIMITED BY SIZE
+                          OWNER-FREE-RESULT DELIMITED BY SIZE
+                          INTO BUFFER
+                   MOVE 25 TO MSG-LEN
+                   CALL "sys_write_c" USING WRITE-FD OF PIPEFD
+                       BUFFER MSG-LEN GIVING RESULT
+                   CALL "sys_exit_c" USING 0
+               END-IF
+               MOVE PID TO SHM-OWNER-PID OF SHM-INSTANCE(SIDX)
+               ACCEPT SHM-ALLOC-DATE OF SHM-INSTANCE(SIDX)
+                   FROM DATE YYYYMMDD
+               ACCEPT SHM-ALLOC-TIME OF SHM-INSTANCE(SIDX) FROM TIME
+               MOVE 100 TO MSG-LEN
+               CALL "sys_write_c" USING READ-FD OF PIPEFD RECV-BUF
+                   MSG-LEN GIVING RESULT
+               IF RESULT NOT = 0
+      * The owner never reported back - treat it the same as a failed
+      * allocation so nothing is left dangling in the report
+                   MOVE 1 TO OWNER-ALLOC-RESULT
+                   MOVE 1 TO OWNER-FREE-RESULT
+               ELSE
+                   MOVE RECV-BUF(4:9) TO OWNER-ALLOC-RESULT
+                   MOVE RECV-BUF(17:9) TO OWNER-FREE-RESULT
+               END-IF
+               IF OWNER-ALLOC-RESULT NOT = 0
+                   MOVE OWNER-ALLOC-RESULT TO ERR-LOOKUP-NUM
+                   MOVE ERR-LOOKUP-NUM TO ERR-LOOKUP-CODE
+                   MOVE ERR-TEXT(10) TO BUFFER
+                   PERFORM VARYING ERR-IDX FROM 1 BY 1
+                           UNTIL ERR-IDX > 10
+                       IF ERR-CODE(ERR-IDX) = ERR-LOOKUP-CODE
+                           MOVE ERR-TEXT(ERR-IDX) TO BUFFER
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   MOVE 40 TO MSG-LEN
+                   CALL "sys_write_c" USING OUT-FD BUFFER MSG-LEN
+                       GIVING RESULT
+                   ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                   ACCEPT AUDIT-TIME FROM TIME
+                   MOVE SPACES TO AUDIT-LINE
+                   STRING "PROG:MEM-ANALYZER CALL:sys_shm_c RC:"
+                              DELIMITED BY SIZE
+                          OWNER-ALLOC-RESULT DELIMITED BY SIZE
+                          " DATE:" DELIMITED BY SIZE
+                          AUDIT-DATE DELIMITED BY SIZE
+                          " TIME:" DELIMITED BY SIZE
+                          AUDIT-TIME DELIMITED BY SIZE
+                          INTO AUDIT-LINE
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   WRITE AUDIT-LOG-RECORD FROM AUDIT-LINE
+                   CLOSE AUDIT-LOG-FILE
+      * Nothing was actually allocated for this entry, so there is
+      * nothing to free later
+                   MOVE "Y" TO SHM-FREED-FLAG(SIDX)
+               ELSE
+                   IF OWNER-FREE-RESULT = 0
+                       MOVE "Y" TO SHM-FREED-FLAG(SIDX)
+                   ELSE
+                       MOVE "N" TO SHM-FREED-FLAG(SIDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+      * Report ownership, allocation time and leak status per segment
+           PERFORM VARYING SIDX FROM 1 BY 1 UNTIL SIDX > SEGMENTS
+               MOVE SPACES TO REPORT-LINE
+               IF SHM-FREED-FLAG(SIDX) = "N"
+                   ADD 1 TO LEAK-COUNT
+                   STRING "SEG:" DELIMITED BY SIZE
+                          SIDX DELIMITED BY SIZE
+                          " OWNER:" DELIMITED BY SIZE
+                          SHM-OWNER-PID OF SHM-INSTANCE(SIDX)
+                              DELIMITED BY SIZE
+                          " ALLOC:" DELIMITED BY SIZE
+                          SHM-ALLOC-DATE OF SHM-INSTANCE(SIDX)
+                              DELIMITED BY SIZE
+                          " STATUS:LEAK" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               ELSE
+                   STRING "SEG:" DELIMITED BY SIZE
+                          SIDX DELIMITED BY SIZE
+                          " OWNER:" DELIMITED BY SIZE
+                          SHM-OWNER-PID OF SHM-INSTANCE(SIDX)
+                              DELIMITED BY SIZE
+                          " ALLOC:" DELIMITED BY SIZE
+                          SHM-ALLOC-DATE OF SHM-INSTANCE(SIDX)
+                              DELIMITED BY SIZE
+                          " STATUS:FREED" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               END-IF
+               WRITE MEM-REPORT-RECORD FROM REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SUMMARY LEAKS:" DELIMITED BY SIZE
+                  LEAK-COUNT DELIMITED BY SIZE
+                  " OF:" DELIMITED BY SIZE
+                  SEGMENTS DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE MEM-REPORT-RECORD FROM REPORT-LINE.
+           IF CONCURRENT-SWITCH = "Y"
+      * A CONCURRENT sweep has several children analyze segment 1 at
+      * once instead of each owning a distinct segment - LOCKMGR
+      * serializes their access to it via a shared mutex ID so the
+      * concurrent reads don't race each other
+               PERFORM VARYING CIDX FROM 1 BY 1
+                       UNTIL CIDX > CONCURRENT-ANALYZERS
+                   CALL "sys_fork_c" GIVING CONCURRENT-PID
+                   IF CONCURRENT-PID = 0
+                       MOVE SPACES TO LOCK-CMD
+                       STRING "diagnostics/lockmgr/lockmgr LOCK 1"
+                           DELIMITED BY SIZE INTO LOCK-CMD
+                       CALL "system" USING LOCK-CMD
+      * The actual attach/read/detach of segment 1 happens inside the
+      * lock bracket, so concurrent analyzers never overlap on it
+                       MOVE 1024 TO SHM-SIZE OF CONCURRENT-INSTANCE
+                       CALL "sys_shm_c" USING CONCURRENT-INSTANCE
+                           GIVING CONCURRENT-RESULT
+                       IF CONCURRENT-RESULT = 0
+                           CALL "sys_shm_free_c" USING
+                               CONCURRENT-INSTANCE
+                               GIVING CONCURRENT-RESULT
+                       END-IF
+                       MOVE SPACES TO LOCK-CMD
+                       STRING "diagnostics/lockmgr/lockmgr UNLOCK 1"
+                           DELIMITED BY SIZE INTO LOCK-CMD
+                       CALL "system" USING LOCK-CMD
+                       CALL "sys_exit_c" USING 0
+                   END-IF
+               END-PERFORM
+               MOVE SPACES TO REPORT-LINE
+               STRING "CONCURRENT ANALYZERS:" DELIMITED BY SIZE
+                      CONCURRENT-ANALYZERS DELIMITED BY SIZE
+                      " SEG:1 SERIALIZED BY LOCKMGR" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE MEM-REPORT-RECORD FROM REPORT-LINE
+           END-IF.
+           IF STRESS-SWITCH = "Y"
+      * Capacity-planning sweep: allocate progressively larger
+      * segments, doubling the size each pass, freeing each
+      * immediately, up to the configured ceiling, and report the
+      * largest size that succeeded
+               MOVE 0 TO STRESS-LARGEST-OK
+               MOVE 1024 TO STRESS-SIZE
+               PERFORM UNTIL STRESS-SIZE > STRESS-MAX
+                   MOVE STRESS-SIZE TO SHM-SIZE OF STRESS-INSTANCE
+                   CALL "sys_shm_c" USING STRESS-INSTANCE
+                       GIVING RESULT
+                   IF RESULT NOT = 0
+                       EXIT PERFORM
+                   END-IF
+                   CALL "sys_shm_free_c" USING STRESS-INSTANCE
+                       GIVING RESULT
+                   MOVE STRESS-SIZE TO STRESS-LARGEST-OK
+                   COMPUTE STRESS-SIZE = STRESS-SIZE * 2
+               END-PERFORM
+               MOVE SPACES TO REPORT-LINE
+               STRING "STRESS LARGEST_OK:" DELIMITED BY SIZE
+                      STRESS-LARGEST-OK DELIMITED BY SIZE
+                      " CEILING:" DELIMITED BY SIZE
+                      STRESS-MAX DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE MEM-REPORT-RECORD FROM REPORT-LINE
+           END-IF.
+           IF EXPORT-SWITCH = "Y"
+               OPEN OUTPUT EXPORT-FILE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "PROGRAM=MEM-ANALYZER" DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "SEGMENTS=" DELIMITED BY SIZE
+                      SEGMENTS DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               MOVE SPACES TO EXPORT-LINE
+               STRING "LEAK_COUNT=" DELIMITED BY SIZE
+                      LEAK-COUNT DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+               WRITE EXPORT-RECORD FROM EXPORT-LINE
+               IF STRESS-SWITCH = "Y"
+                   MOVE SPACES TO EXPORT-LINE
+                   STRING "STRESS_LARGEST_OK=" DELIMITED BY SIZE
+                          STRESS-LARGEST-OK DELIMITED BY SIZE
+                          INTO EXPORT-LINE
+                   WRITE EXPORT-RECORD FROM EXPORT-LINE
+               END-IF
+               CLOSE EXPORT-FILE
+           END-IF.
+           CLOSE MEM-REPORT-FILE.
            CALL "sys_exit_c" USING 0.
            STOP RUN.

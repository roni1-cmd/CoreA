@@ -1,23 +1,202 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CPU-BENCH.
       * CoreA CPU Benchmark (COBOL)
-      * Measures CPU performance with arithmetic loop
+      * Measures CPU performance over a fixed wall-clock window, with
+      * a selectable workload type and a CSV run history
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMS-CONF-FILE ASSIGN TO "config/.cb-params"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "cpu_bench.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PERF-HISTORY-FILE ASSIGN TO "perf_history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMS-CONF-FILE.
+       01 PARAMS-CONF-RECORD.
+           05 CONF-BENCH-SECONDS PIC 9(4).
+       FD  CSV-FILE.
+       01 CSV-RECORD PIC X(100).
+       FD  PERF-HISTORY-FILE.
+       01 PERF-HISTORY-RECORD.
+           05 PH-DATE      PIC 9(8).
+           05 PH-TIME      PIC 9(8).
+           05 PH-PROGRAM   PIC X(20).
+           05 PH-METRIC    PIC X(20).
+           05 PH-VALUE     PIC 9(9).
        WORKING-STORAGE SECTION.
-       01 ITERATIONS PIC 9(7) VALUE 1000000.
-       01 I PIC 9(7).
-       01 RESULT PIC 9(18) VALUE 0.
-       01 OUTPUT-BUF PIC X(50).
+       COPY "syscall.cpy".
+       01 ITER-COUNT   PIC 9(7) VALUE 0.
+       01 RESULT       PIC 9(18) VALUE 0.
+       01 OUTPUT-BUF   PIC X(50).
+       01 BENCH-SECONDS PIC 9(4) VALUE 1.
+       01 TARGET-CS     PIC 9(8).
+       01 START-CLOCK   TYPE CLOCK-DATA.
+       01 CUR-CLOCK     TYPE CLOCK-DATA.
+       01 CLOCK-RESULT  PIC 9(9).
+       01 ELAPSED-CS    PIC 9(8) VALUE 0.
+       01 WORKLOAD-TYPE PIC X(6) VALUE "ARITH ".
+       01 SCRATCH-BUF   PIC X(50).
+       01 DIVIDE-QUOT   PIC 9(9).
+       01 DIVIDE-REM    PIC 9(9).
+       01 SORT-TABLE.
+           05 SORT-ENTRY    PIC 9(4) OCCURS 10 TIMES.
+       01 SORT-FILL-IDX PIC 9(2).
+       01 SORT-OUT-IDX  PIC 9(2).
+       01 SORT-IN-IDX   PIC 9(2).
+       01 SORT-LIMIT    PIC 9(2).
+       01 SORT-TEMP     PIC 9(4).
+       01 CMD-ARG-COUNT PIC 9(2).
+       01 CMD-ARG-NUM   PIC 9(2).
+       01 CMD-ARG-VAL   PIC X(20).
+       01 RUN-DATE      PIC 9(8).
+       01 RUN-TIME      PIC 9(8).
+       01 CSV-LINE       PIC X(100).
+       01 OUT-FD        PIC 9(9)  VALUE 1.
+       01 SYS-RESULT     PIC 9(9).
+       01 CMD-LINE       PIC X(160).
        PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITERATIONS
-               COMPUTE RESULT = RESULT + (I * 2)
+      * Pull the configured benchmark window into a control file, then
+      * read it back into working storage
+           MOVE SPACES TO CMD-LINE
+           STRING "perl -e 'my $c = do ""config/kernel.conf""; open"
+                      DELIMITED BY SIZE
+                  "(F, "">"",""config/.cb-params"") or exit 2;"
+                      DELIMITED BY SIZE
+                  " printf F ""%04d"", $c->{CPU_BENCH_SECONDS} || 1;"
+                      DELIMITED BY SIZE
+                  " close F;'"
+                      DELIMITED BY SIZE
+                  INTO CMD-LINE
+           CALL "system" USING CMD-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE 1 TO BENCH-SECONDS
+           ELSE
+               OPEN INPUT PARAMS-CONF-FILE
+               READ PARAMS-CONF-FILE
+                   AT END
+                       MOVE 1 TO CONF-BENCH-SECONDS
+               END-READ
+               CLOSE PARAMS-CONF-FILE
+               MOVE CONF-BENCH-SECONDS TO BENCH-SECONDS
+           END-IF.
+           COMPUTE TARGET-CS = BENCH-SECONDS * 100.
+      * An optional command-line argument picks the workload type;
+      * the arithmetic loop remains the default for compatibility
+           ACCEPT CMD-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF CMD-ARG-COUNT NOT < 1
+               MOVE 1 TO CMD-ARG-NUM
+               DISPLAY CMD-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT CMD-ARG-VAL FROM ARGUMENT-VALUE
+               MOVE CMD-ARG-VAL(1:6) TO WORKLOAD-TYPE
+           END-IF.
+      * Run the selected workload until the configured wall-clock
+      * window elapses, rather than for a fixed iteration count.
+      * SYS-CLOCK is used instead of the TIME special register so a
+      * run that crosses a minute or hour boundary is still timed
+      * (and terminated) correctly
+           CALL "sys_clock_c" USING START-CLOCK GIVING CLOCK-RESULT.
+           PERFORM UNTIL ELAPSED-CS NOT < TARGET-CS
+               ADD 1 TO ITER-COUNT
+               IF WORKLOAD-TYPE = "STRING"
+                   MOVE SPACES TO SCRATCH-BUF
+                   STRING "ITER:" DELIMITED BY SIZE
+                          ITER-COUNT DELIMITED BY SIZE
+                          INTO SCRATCH-BUF
+               ELSE
+                   IF WORKLOAD-TYPE = "MODULO"
+                       DIVIDE ITER-COUNT BY 7
+                           GIVING DIVIDE-QUOT
+                           REMAINDER DIVIDE-REM
+                       ADD DIVIDE-REM TO RESULT
+                   ELSE
+                       IF WORKLOAD-TYPE = "SORT"
+      * Fill a small table with values derived from the iteration
+      * count and bubble-sort it, so the workload exercises table
+      * subscripting and compare/swap instead of pure arithmetic
+                           PERFORM VARYING SORT-FILL-IDX FROM 1 BY 1
+                                   UNTIL SORT-FILL-IDX > 10
+                               COMPUTE SORT-TEMP =
+                                   ITER-COUNT * SORT-FILL-IDX
+                               DIVIDE SORT-TEMP BY 997
+                                   GIVING DIVIDE-QUOT
+                                   REMAINDER DIVIDE-REM
+                               MOVE DIVIDE-REM
+                                   TO SORT-ENTRY(SORT-FILL-IDX)
+                           END-PERFORM
+                           PERFORM VARYING SORT-OUT-IDX FROM 1 BY 1
+                                   UNTIL SORT-OUT-IDX > 9
+                               COMPUTE SORT-LIMIT =
+                                   10 - SORT-OUT-IDX
+                               PERFORM VARYING SORT-IN-IDX FROM 1 BY 1
+                                       UNTIL SORT-IN-IDX > SORT-LIMIT
+                                   IF SORT-ENTRY(SORT-IN-IDX) >
+                                       SORT-ENTRY(SORT-IN-IDX + 1)
+                                       MOVE SORT-ENTRY(SORT-IN-IDX)
+                                         TO SORT-TEMP
+                                       MOVE
+                                         SORT-ENTRY(SORT-IN-IDX + 1)
+                                         TO SORT-ENTRY(SORT-IN-IDX)
+                                       MOVE SORT-TEMP TO
+                                         SORT-ENTRY(SORT-IN-IDX + 1)
+                                   END-IF
+                               END-PERFORM
+                           END-PERFORM
+                           ADD SORT-ENTRY(1) TO RESULT
+                       ELSE
+                           COMPUTE RESULT = RESULT + (ITER-COUNT * 2)
+                       END-IF
+                   END-IF
+               END-IF
+               CALL "sys_clock_c" USING CUR-CLOCK GIVING CLOCK-RESULT
+               IF CLOCK-MICROS OF CUR-CLOCK
+                       < CLOCK-MICROS OF START-CLOCK
+                   COMPUTE ELAPSED-CS =
+                       (CLOCK-SECONDS OF CUR-CLOCK
+                           - CLOCK-SECONDS OF START-CLOCK - 1) * 100
+                       + (CLOCK-MICROS OF CUR-CLOCK + 1000000
+                           - CLOCK-MICROS OF START-CLOCK) / 10000
+               ELSE
+                   COMPUTE ELAPSED-CS =
+                       (CLOCK-SECONDS OF CUR-CLOCK
+                           - CLOCK-SECONDS OF START-CLOCK) * 100
+                       + (CLOCK-MICROS OF CUR-CLOCK
+                           - CLOCK-MICROS OF START-CLOCK) / 10000
+               END-IF
            END-PERFORM.
-           MOVE "CPU Benchmark Result: " TO OUTPUT-BUF.
-           STRING OUTPUT-BUF DELIMITED BY SIZE
+           STRING "CPU Benchmark Result: " DELIMITED BY SIZE
                   RESULT DELIMITED BY SIZE
                   X"0A" DELIMITED BY SIZE
                   INTO OUTPUT-BUF.
-           CALL "sys_write" USING 1 OUTPUT-BUF 50.
-           CALL "sys_exit" USING 0.
+           CALL "sys_write_c" USING OUT-FD OUTPUT-BUF 50
+               GIVING SYS-RESULT.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND CSV-FILE.
+           MOVE SPACES TO CSV-LINE.
+           STRING RUN-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WORKLOAD-TYPE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ITER-COUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ELAPSED-CS DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  RESULT DELIMITED BY SIZE
+                  INTO CSV-LINE.
+           WRITE CSV-RECORD FROM CSV-LINE.
+           CLOSE CSV-FILE.
+      * Append this run's throughput to the shared cross-run history
+      * so a trend program can compare it against an earlier baseline
+           ACCEPT RUN-TIME FROM TIME.
+           OPEN EXTEND PERF-HISTORY-FILE.
+           MOVE RUN-DATE TO PH-DATE.
+           MOVE RUN-TIME TO PH-TIME.
+           MOVE "CPU-BENCH" TO PH-PROGRAM.
+           MOVE "ITER_COUNT" TO PH-METRIC.
+           MOVE ITER-COUNT TO PH-VALUE.
+           WRITE PERF-HISTORY-RECORD.
+           CLOSE PERF-HISTORY-FILE.
+           CALL "sys_exit_c" USING 0.
            STOP RUN.
